@@ -0,0 +1,7 @@
+      *> Shared utility: displays UtilMessage UtilCount times.
+      *> Set UtilMessage and UtilCount before PERFORMing from any
+      *> program that COPYs this paragraph.
+       DisplayRepeated.
+           PERFORM UtilCount TIMES
+              DISPLAY FUNCTION TRIM(UtilMessage)
+           END-PERFORM.
