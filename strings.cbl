@@ -27,6 +27,10 @@
        01 Ptr PIC 9 VALUE 1.
        01 SStr3 PIC X(3).
        01 SStr4 PIC X(3).
+       01 FullName PIC X(30) VALUE "John Q Public".
+       01 SplitFirst PIC X(15).
+       01 SplitMiddle PIC X(15).
+       01 SplitLast PIC X(15).
 
        PROCEDURE DIVISION.
            INSPECT SampStr TALLYING NumChars FOR CHARACTERS.
@@ -63,5 +67,20 @@
            INTO SStr3, SStr4
            END-UNSTRING.
            DISPLAY SStr4.
-           
-           STOP RUN.
\ No newline at end of file
+
+           PERFORM SplitFullName.
+
+           STOP RUN.
+
+       SplitFullName.
+           MOVE SPACES TO SplitFirst SplitMiddle SplitLast
+           UNSTRING FullName DELIMITED BY SPACE
+              INTO SplitFirst, SplitMiddle, SplitLast
+           END-UNSTRING
+           IF SplitLast = SPACES
+              MOVE SplitMiddle TO SplitLast
+              MOVE SPACES TO SplitMiddle
+           END-IF
+           DISPLAY "First  : " SplitFirst
+           DISPLAY "Middle : " SplitMiddle
+           DISPLAY "Last   : " SplitLast.
