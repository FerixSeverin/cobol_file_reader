@@ -10,14 +10,30 @@
        DATE-WRITTEN. 2021-08-26
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CheckpointFile ASSIGN TO "Looping.chk"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CheckpointStatus.
+
        DATA DIVISION.
        FILE SECTION.
+       FD CheckpointFile.
+       01 CheckpointLine PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 Ind PIC 9(1) VALUE 0.
+       01 BatchTotal PIC 9(5) VALUE 20.
+       01 ChunkSize PIC 9(3) VALUE 5.
+       01 ChunkCount PIC 9(3) VALUE 0.
+       01 BatchIndex PIC 9(5) VALUE 0.
+       01 CheckpointID PIC 9(5) VALUE ZERO.
+       01 HaveCheckpoint PIC X VALUE 'N'.
+       01 CheckpointStatus PIC XX VALUE "00".
 
        PROCEDURE DIVISION.
            PERFORM OutputData WITH TEST AFTER UNTIL Ind > 5
-           GO TO ForLoop.           
+           GO TO ForLoop.
 
        OutputData.
            DISPLAY Ind.
@@ -25,7 +41,65 @@
 
        ForLoop.
            PERFORM OutputData2 VARYING Ind FROM 1 BY 1 UNTIL Ind=5
+           PERFORM ProcessBatch
            STOP RUN.
 
        OutputData2.
-           DISPLAY Ind.
\ No newline at end of file
+           DISPLAY Ind.
+
+       ProcessBatch.
+           PERFORM ReadCheckpoint
+           IF HaveCheckpoint = 'Y'
+              DISPLAY "Resuming Batch From Item " CheckpointID
+           ELSE
+              MOVE ZERO TO CheckpointID
+           END-IF
+           MOVE ZERO TO ChunkCount
+           COMPUTE BatchIndex = CheckpointID + 1
+           PERFORM VARYING BatchIndex FROM BatchIndex BY 1
+                 UNTIL BatchIndex > BatchTotal
+              DISPLAY "Processing Item " BatchIndex
+              ADD 1 TO ChunkCount
+              IF ChunkCount >= ChunkSize
+                 MOVE BatchIndex TO CheckpointID
+                 PERFORM WriteCheckpoint
+                 MOVE ZERO TO ChunkCount
+              END-IF
+           END-PERFORM
+           PERFORM ClearCheckpoint.
+
+       ReadCheckpoint.
+           MOVE 'N' TO HaveCheckpoint.
+           OPEN INPUT CheckpointFile.
+           IF CheckpointStatus = "00"
+              READ CheckpointFile
+                 AT END MOVE 'N' TO HaveCheckpoint
+                 NOT AT END
+                    MOVE 'Y' TO HaveCheckpoint
+                    MOVE CheckpointLine TO CheckpointID
+              END-READ
+              CLOSE CheckpointFile
+           END-IF.
+
+       WriteCheckpoint.
+           OPEN OUTPUT CheckpointFile.
+           IF CheckpointStatus NOT = "00"
+              DISPLAY "Unable To Open Looping.chk, Status "
+                 CheckpointStatus
+           ELSE
+              MOVE CheckpointID TO CheckpointLine
+              WRITE CheckpointLine
+              IF CheckpointStatus NOT = "00"
+                 DISPLAY "Unable To Write Looping.chk, Status "
+                    CheckpointStatus
+              END-IF
+              CLOSE CheckpointFile
+           END-IF.
+
+       ClearCheckpoint.
+           OPEN OUTPUT CheckpointFile.
+           IF CheckpointStatus NOT = "00"
+              DISPLAY "Unable To Open Looping.chk, Status "
+                 CheckpointStatus
+           END-IF
+           CLOSE CheckpointFile.
