@@ -13,7 +13,8 @@
        FILE-CONTROL. 
            SELECT CustomerFile ASSIGN TO "Customer.dat"
               ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS IS SEQUENTIAL.
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS CustomerFileStatus.
        DATA DIVISION.
        FILE SECTION.
        FD CustomerFile.
@@ -30,34 +31,61 @@
               03 WSFirstName PIC X(15).
               03 WSLastName PIC X(15).
        01 WSEOF PIC A(1).
+       01 Choice PIC 9.
+       01 StayOpen PIC X VALUE 'Y'.
+       01 CustomerFileStatus PIC XX VALUE "00".
 
        PROCEDURE DIVISION.
-           *> OUTPUT
-           *> EXTEND
+       StartPara.
+           PERFORM UNTIL StayOpen='N'
+              DISPLAY " "
+              DISPLAY "CUSTOMER FILE"
+              DISPLAY "1 : List Customers"
+              DISPLAY "2 : Add Customer"
+              DISPLAY "0 : Quit"
+              DISPLAY ": " WITH NO ADVANCING
+              ACCEPT Choice
+              EVALUATE Choice
+                 WHEN 1 PERFORM ListCustomers
+                 WHEN 2 PERFORM AddCustomer
+                 WHEN OTHER MOVE 'N' TO StayOpen
+              END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
+       ListCustomers.
+           MOVE SPACE TO WSEOF.
            OPEN INPUT CustomerFile.
-               *> OUTPUT
-               *> MOVE 00001 TO IDNum.
-               *> MOVE 'Doug' TO FirstName.
-               *> MOVE 'Thomas' TO LastName.
-               
-               *> EXTEND
-               *> DISPLAY "Customer ID " WITH NO ADVANCING 
-               *> ACCEPT IDNum 
-               *> DISPLAY "Customer First Name " WITH NO ADVANCING 
-               *> ACCEPT FirstName
-               *> DISPLAY "Customer Last Name " WITH NO ADVANCING 
-               *> ACCEPT LastName  
-               *> WRITE CustomerData
-               *> END-WRITE.
-
-               *> INPUT
+           IF CustomerFileStatus NOT = "00"
+              DISPLAY "Unable To Open Customer.dat, Status "
+                 CustomerFileStatus
+           ELSE
               PERFORM UNTIL WSEOF='Y'
                  READ CustomerFile INTO WSCustomer
                     AT END MOVE 'Y' TO WSEOF
-                    NOT AT END DISPLAY WSCustomer 
+                    NOT AT END DISPLAY WSCustomer
                  END-READ
               END-PERFORM
-           CLOSE CustomerFile.
-           
-           
-           STOP RUN.
\ No newline at end of file
+              CLOSE CustomerFile
+           END-IF.
+
+       AddCustomer.
+           OPEN EXTEND CustomerFile.
+           IF CustomerFileStatus NOT = "00"
+              DISPLAY "Unable To Open Customer.dat, Status "
+                 CustomerFileStatus
+           ELSE
+              DISPLAY "Customer ID " WITH NO ADVANCING
+              ACCEPT IDNum
+              DISPLAY "Customer First Name " WITH NO ADVANCING
+              ACCEPT FirstName
+              DISPLAY "Customer Last Name " WITH NO ADVANCING
+              ACCEPT LastName
+              WRITE CustomerData
+              END-WRITE
+              IF CustomerFileStatus NOT = "00"
+                 DISPLAY "Unable To Write Customer.dat, Status "
+                    CustomerFileStatus
+              END-IF
+              CLOSE CustomerFile
+           END-IF.
