@@ -0,0 +1,157 @@
+
+
+
+
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP_FILES.
+       AUTHOR. Erik Fahlen.
+       DATE-WRITTEN. 2021-08-26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "customer.txt"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS IDNum
+              FILE STATUS IS CustomerFileStatus.
+           SELECT CustomerBackup ASSIGN TO CustomerBackupName
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CustomerBackupStatus.
+           SELECT SourceFile ASSIGN TO "Customer.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SourceFileStatus.
+           SELECT SourceBackup ASSIGN TO SourceBackupName
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SourceBackupStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+       01 CustomerData.
+           02 IDNum PIC 9(5).
+           02 FirstName PIC X(15).
+           02 LastName PIC X(15).
+           02 DateOfBirth.
+              03 MOB PIC 99.
+              03 DOB PIC 99.
+              03 YOB PIC 9(4).
+           02 MailAddress.
+              03 Street PIC X(20).
+              03 City PIC X(15).
+              03 State PIC X(2).
+              03 Zip PIC 9(5).
+
+       FD CustomerBackup.
+       01 CustomerBackupRecord PIC X(85).
+
+       FD SourceFile.
+       01 SourceData.
+           02 SIDNum PIC 9(5).
+           02 SFirstName PIC X(15).
+           02 SLastName PIC X(15).
+
+       FD SourceBackup.
+       01 SourceBackupRecord PIC X(35).
+
+       WORKING-STORAGE SECTION.
+       01 CustomerFileStatus PIC XX VALUE "00".
+       01 CustomerBackupStatus PIC XX VALUE "00".
+       01 SourceFileStatus PIC XX VALUE "00".
+       01 SourceBackupStatus PIC XX VALUE "00".
+       01 CustomerBackupName PIC X(30).
+       01 SourceBackupName PIC X(30).
+       01 BackupTimestamp PIC X(21).
+       01 BackupTimestampParts REDEFINES BackupTimestamp.
+           02 BYear PIC 9(4).
+           02 BMonth PIC 99.
+           02 BDay PIC 99.
+           02 FILLER PIC X(13).
+       01 BackupDateTag PIC X(8).
+       01 CustomerEOF PIC X VALUE 'N'.
+       01 SourceEOF PIC X VALUE 'N'.
+       01 CustomerBackupCount PIC 9(7) VALUE ZERO.
+       01 SourceBackupCount PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       StartPara.
+           MOVE 0 TO RETURN-CODE
+           PERFORM BuildBackupNames
+           PERFORM BackupCustomerFile
+           PERFORM BackupSourceFile.
+           GOBACK.
+
+       BuildBackupNames.
+           MOVE FUNCTION CURRENT-DATE TO BackupTimestamp
+           MOVE BYear TO BackupDateTag(1:4)
+           MOVE BMonth TO BackupDateTag(5:2)
+           MOVE BDay TO BackupDateTag(7:2)
+           MOVE SPACES TO CustomerBackupName
+           STRING "customer.txt." DELIMITED BY SIZE
+              BackupDateTag DELIMITED BY SIZE
+              ".bak" DELIMITED BY SIZE
+              INTO CustomerBackupName
+           END-STRING
+           MOVE SPACES TO SourceBackupName
+           STRING "Customer.dat." DELIMITED BY SIZE
+              BackupDateTag DELIMITED BY SIZE
+              ".bak" DELIMITED BY SIZE
+              INTO SourceBackupName
+           END-STRING.
+
+       BackupCustomerFile.
+           OPEN INPUT CustomerFile.
+           IF CustomerFileStatus NOT = "00"
+              DISPLAY "Unable To Open customer.txt, Status "
+                 CustomerFileStatus
+           ELSE
+              OPEN OUTPUT CustomerBackup
+              IF CustomerBackupStatus NOT = "00"
+                 DISPLAY "Unable To Open " CustomerBackupName
+                    ", Status " CustomerBackupStatus
+                 MOVE 1 TO RETURN-CODE
+              ELSE
+                 PERFORM UNTIL CustomerEOF = 'Y'
+                    READ CustomerFile NEXT RECORD
+                       AT END MOVE 'Y' TO CustomerEOF
+                       NOT AT END
+                          MOVE CustomerData TO CustomerBackupRecord
+                          WRITE CustomerBackupRecord
+                          ADD 1 TO CustomerBackupCount
+                    END-READ
+                 END-PERFORM
+                 CLOSE CustomerBackup
+                 DISPLAY "Customer Records Backed Up To "
+                    CustomerBackupName " : " CustomerBackupCount
+              END-IF
+              CLOSE CustomerFile
+           END-IF.
+
+       BackupSourceFile.
+           OPEN INPUT SourceFile.
+           IF SourceFileStatus NOT = "00"
+              DISPLAY "Unable To Open Customer.dat, Status "
+                 SourceFileStatus
+           ELSE
+              OPEN OUTPUT SourceBackup
+              IF SourceBackupStatus NOT = "00"
+                 DISPLAY "Unable To Open " SourceBackupName
+                    ", Status " SourceBackupStatus
+                 MOVE 1 TO RETURN-CODE
+              ELSE
+                 PERFORM UNTIL SourceEOF = 'Y'
+                    READ SourceFile
+                       AT END MOVE 'Y' TO SourceEOF
+                       NOT AT END
+                          MOVE SourceData TO SourceBackupRecord
+                          WRITE SourceBackupRecord
+                          ADD 1 TO SourceBackupCount
+                    END-READ
+                 END-PERFORM
+                 CLOSE SourceBackup
+                 DISPLAY "Source Records Backed Up To "
+                    SourceBackupName " : " SourceBackupCount
+              END-IF
+              CLOSE SourceFile
+           END-IF.
