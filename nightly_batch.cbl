@@ -0,0 +1,47 @@
+
+
+
+
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY_BATCH.
+       AUTHOR. Erik Fahlen.
+       DATE-WRITTEN. 2021-08-26
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 StepName PIC X(30).
+
+       PROCEDURE DIVISION.
+       StartPara.
+           DISPLAY "Nightly Batch Starting"
+           DISPLAY "Step 0 : Backup Master Files"
+           MOVE "Step 0 (Backup Master Files)" TO StepName
+           CALL "BACKUP_FILES"
+           PERFORM CheckStepResult
+           DISPLAY "Step 1 : Sort Student File"
+           MOVE "Step 1 (Sort Student File)" TO StepName
+           CALL "SORT_FILES"
+           PERFORM CheckStepResult
+           DISPLAY "Step 2 : Merge Student Files"
+           MOVE "Step 2 (Merge Student Files)" TO StepName
+           CALL "MERGE_FILES"
+           PERFORM CheckStepResult
+           DISPLAY "Step 3 : Run Customer Report"
+           MOVE "Step 3 (Run Customer Report)" TO StepName
+           DISPLAY "REPORT_BATCH_MODE" UPON ENVIRONMENT-NAME
+           DISPLAY "Y" UPON ENVIRONMENT-VALUE
+           CALL "REPORT"
+           PERFORM CheckStepResult
+           DISPLAY "Nightly Batch Complete"
+           STOP RUN.
+
+       CheckStepResult.
+           IF RETURN-CODE NOT = 0
+              DISPLAY "Nightly Batch Failed On " StepName
+                 ", Return Code " RETURN-CODE
+              STOP RUN
+           END-IF.
