@@ -22,14 +22,21 @@
        01 CanVoteFlag PIC 9 VALUE 0.
            88 CanVote VALUE 1.
            88 CantVote VALUE 0.
-       01 TestNumber PIC X.
-           88 IsPrime VALUE "1", "3", "5", "7".
-           88 IsOdd VALUE "1", "3", "5", "7", "9".
-           88 IsEven VALUE "2", "4", "6", "8".
-           88 LessThan5 VALUE "1" THRU "4".
-           88 ANumber VALUE "0" THRU "9".
-
-       
+       01 TestNumber PIC 9(4) VALUE ZERO.
+       01 PrimeDivisor PIC 9(4).
+       01 IsPrimeFlag PIC X.
+       01 CourseTable.
+           02 Course OCCURS 3 TIMES.
+              03 CourseScore PIC X.
+              03 CourseCredits PIC 9.
+       01 CourseIndex PIC 9.
+       01 GradePoints PIC 9V9.
+       01 TotalPoints PIC 9(3)V9.
+       01 TotalCredits PIC 9(3).
+       01 WeightedGPA PIC 9V99.
+       01 WeightedGPADisplay PIC 9.99.
+
+
        PROCEDURE DIVISION.
            DISPLAY "Enter Age : " WITH NO ADVANCING
            ACCEPT Age
@@ -75,18 +82,74 @@
            END-IF 
            DISPLAY "Vote " CanVoteFlag 
            
-           DISPLAY "Enter Single Number or X to Exit : "
-           ACCEPT TestNumber 
-           PERFORM UNTIL NOT ANumber
-              EVALUATE TRUE
-                 WHEN IsPrime DISPLAY "Prime"
-                 WHEN IsOdd  DISPLAY "Odd"
-                 WHEN IsEven  DISPLAY "Even"
-                 WHEN LessThan5 DISPLAY "Less than 5"
-                 WHEN OTHER DISPLAY "Default Action"
-              END-EVALUATE
-              ACCEPT TestNumber 
+           DISPLAY "Enter a Number (9999 to Exit) : "
+           ACCEPT TestNumber
+           PERFORM UNTIL TestNumber = 9999
+              PERFORM ClassifyTestNumber
+              ACCEPT TestNumber
            END-PERFORM
 
+           PERFORM CalcWeightedGPA.
+
            STOP RUN.
-           
\ No newline at end of file
+
+       CalcWeightedGPA.
+           MOVE ZERO TO TotalPoints TotalCredits
+           PERFORM VARYING CourseIndex FROM 1 BY 1
+                 UNTIL CourseIndex > 3
+              DISPLAY "Enter Course " CourseIndex " Score (A-D/F) : "
+                 WITH NO ADVANCING
+              ACCEPT CourseScore(CourseIndex)
+              DISPLAY "Enter Course " CourseIndex " Credits : "
+                 WITH NO ADVANCING
+              ACCEPT CourseCredits(CourseIndex)
+              PERFORM GetGradePoints
+              COMPUTE TotalPoints = TotalPoints +
+                 GradePoints * CourseCredits(CourseIndex)
+              ADD CourseCredits(CourseIndex) TO TotalCredits
+           END-PERFORM
+           IF TotalCredits > ZERO
+              COMPUTE WeightedGPA = TotalPoints / TotalCredits
+              MOVE WeightedGPA TO WeightedGPADisplay
+              DISPLAY "Weighted GPA : " WeightedGPADisplay
+           ELSE
+              DISPLAY "No Credits Entered"
+           END-IF.
+
+       ClassifyTestNumber.
+           IF TestNumber < 5
+              DISPLAY "Less than 5"
+           END-IF
+           PERFORM CheckPrime
+           IF IsPrimeFlag = 'Y'
+              DISPLAY "Prime"
+           ELSE
+              IF FUNCTION MOD(TestNumber, 2) = 0
+                 DISPLAY "Even"
+              ELSE
+                 DISPLAY "Odd"
+              END-IF
+           END-IF.
+
+       CheckPrime.
+           MOVE 'Y' TO IsPrimeFlag
+           IF TestNumber < 2
+              MOVE 'N' TO IsPrimeFlag
+           ELSE
+              PERFORM VARYING PrimeDivisor FROM 2 BY 1
+                    UNTIL PrimeDivisor * PrimeDivisor > TestNumber
+                       OR IsPrimeFlag = 'N'
+                 IF FUNCTION MOD(TestNumber, PrimeDivisor) = 0
+                    MOVE 'N' TO IsPrimeFlag
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       GetGradePoints.
+           EVALUATE CourseScore(CourseIndex)
+              WHEN "A" MOVE 4.0 TO GradePoints
+              WHEN "B" MOVE 3.0 TO GradePoints
+              WHEN "C" MOVE 2.0 TO GradePoints
+              WHEN "D" MOVE 1.0 TO GradePoints
+              WHEN OTHER MOVE 0.0 TO GradePoints
+           END-EVALUATE.
