@@ -0,0 +1,116 @@
+
+
+
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTER_REPORT.
+       AUTHOR. Erik Fahlen.
+       DATE-WRITTEN. 2021-08-26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RosterFile ASSIGN TO "Roster.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RosterFileStatus.
+           SELECT RosterReport ASSIGN TO "Roster.rpt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RosterReportStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RosterFile.
+       01 RosterData.
+           02 RosterName PIC X(20).
+           02 RosterAge PIC 99.
+
+       FD RosterReport.
+       01 PrintLine PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 Heads PIC X(50) VALUE
+          "Name                 Age  Eligibility".
+       01 DetailLine.
+           02 PrnName PIC X(20).
+           02 FILLER PIC X VALUE SPACE.
+           02 PrnAge PIC Z9.
+           02 FILLER PIC XX VALUE SPACE.
+           02 PrnEligibility PIC X(20).
+       01 RosterFileStatus PIC XX VALUE "00".
+       01 RosterReportStatus PIC XX VALUE "00".
+       01 RosterEOF PIC X VALUE 'N'.
+       01 NoRosterData PIC X VALUE 'N'.
+       01 Grade PIC 99.
+       01 SaveEligibility PIC X(20).
+
+       PROCEDURE DIVISION.
+       StartPara.
+           OPEN INPUT RosterFile.
+           IF RosterFileStatus NOT = "00"
+              MOVE 'Y' TO NoRosterData
+              MOVE 'Y' TO RosterEOF
+           ELSE
+              READ RosterFile
+                 AT END MOVE 'Y' TO RosterEOF MOVE 'Y' TO NoRosterData
+              END-READ
+           END-IF
+
+           IF NoRosterData = 'Y'
+              DISPLAY "No Roster Data Available"
+           ELSE
+              OPEN OUTPUT RosterReport
+              IF RosterReportStatus NOT = "00"
+                 DISPLAY "Unable To Open Roster.rpt, Status "
+                    RosterReportStatus
+              ELSE
+                 WRITE PrintLine FROM Heads
+                 IF RosterReportStatus NOT = "00"
+                    DISPLAY "Unable To Write Roster.rpt, Status "
+                       RosterReportStatus
+                 END-IF
+                 PERFORM PrintRosterBody UNTIL RosterEOF = 'Y'
+                 CLOSE RosterReport
+              END-IF
+           END-IF
+           IF RosterFileStatus = "00"
+              CLOSE RosterFile
+           END-IF.
+           STOP RUN.
+
+       PrintRosterBody.
+           MOVE RosterName TO PrnName
+           MOVE RosterAge TO PrnAge
+           PERFORM ClassifyEligibility
+           WRITE PrintLine FROM DetailLine
+           IF RosterReportStatus NOT = "00"
+              DISPLAY "Unable To Write Roster.rpt, Status "
+                 RosterReportStatus
+           END-IF
+           READ RosterFile
+              AT END MOVE 'Y' TO RosterEOF
+           END-READ.
+
+       ClassifyEligibility.
+           EVALUATE TRUE
+              WHEN RosterAge < 5
+                 MOVE "Stay Home" TO PrnEligibility
+              WHEN RosterAge = 5
+                 MOVE "Kindergarten" TO PrnEligibility
+              WHEN RosterAge > 5 AND RosterAge < 18
+                 COMPUTE Grade = RosterAge - 5
+                 MOVE SPACES TO PrnEligibility
+                 STRING "Grade " DELIMITED BY SIZE
+                    Grade DELIMITED BY SIZE
+                    INTO PrnEligibility
+              WHEN RosterAge >= 18
+                 MOVE "College" TO PrnEligibility
+              WHEN OTHER
+                 MOVE "Undetermined" TO PrnEligibility
+           END-EVALUATE
+           IF RosterAge > 17
+              MOVE FUNCTION TRIM(PrnEligibility) TO SaveEligibility
+              MOVE SPACES TO PrnEligibility
+              STRING FUNCTION TRIM(SaveEligibility) DELIMITED BY SIZE
+                 ", Can Vote" DELIMITED BY SIZE
+                 INTO PrnEligibility
+           END-IF.
