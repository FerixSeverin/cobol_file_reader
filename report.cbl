@@ -10,16 +10,30 @@
        DATE-WRITTEN. 2021-08-26
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT CustomerReport ASSIGN TO "CustReport.rpt"
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CustomerReportStatus.
            SELECT CustomerFile ASSIGN TO "Customer.dat"
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CustomerFileStatus.
+           SELECT CheckpointFile ASSIGN TO "CustReport.chk"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CheckpointStatus.
+           SELECT CSVReport ASSIGN TO "CustReport.csv"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CSVReportStatus.
        DATA DIVISION.
        FILE SECTION.
        FD CustomerReport.
        01 PrintLine PIC X(44).
 
+       FD CSVReport.
+       01 CSVLine PIC X(50).
+
+       FD CheckpointFile.
+       01 CheckpointLine PIC 9(5).
+
        FD CustomerFile.
        01 CustomerData.
            02 IDNum PIC 9(5).
@@ -30,7 +44,19 @@
 
        WORKING-STORAGE SECTION.
        01 PageHeading.
-           02 FILLER PIC X(13) VALUE "Customer List".
+           02 FILLER PIC X(14) VALUE "Customer List ".
+           02 PrnRunDate PIC X(10).
+           02 FILLER PIC X VALUE SPACE.
+           02 PrnRunTime PIC X(8).
+       01 RunTimestamp PIC X(21).
+       01 RunTimestampParts REDEFINES RunTimestamp.
+           02 RYear PIC 9(4).
+           02 RMonth PIC 99.
+           02 RDay PIC 99.
+           02 RHour PIC 99.
+           02 RMin PIC 99.
+           02 RSec PIC 99.
+           02 FILLER PIC X(7).
        01 PageFooting.
            02 FILLER PIC X(15) VALUE SPACE.
            02 FILLER PIC X(7) VALUE "Page : ".
@@ -44,33 +70,200 @@
            02 FILLER PIC XX VALUE SPACE.
            02 PrnLastName PIC X(15).
        01 ReportFooting PIC X(13) VALUE "END OF REPORT".
+       01 FooterCountLine.
+           02 FILLER PIC X(17) VALUE "Total Customers :".
+           02 FILLER PIC X VALUE SPACE.
+           02 PrnCustomerCount PIC ZZZZ9.
+       01 CustomerCount PIC 9(5) VALUE ZERO.
        01 LineCount PIC 99 VALUE ZERO.
-           88 NewPageRequired VALUE 40 THRU 99.
+       01 PageSize PIC 99 VALUE 40.
        01 PageCount PIC 99 VALUE ZERO.
+       01 CheckpointID PIC 9(5) VALUE ZERO.
+       01 HaveCheckpoint PIC X VALUE 'N'.
+       01 ResumeChoice PIC X VALUE 'N'.
+       01 CheckpointStatus PIC XX VALUE "00".
+       01 PrintAllChoice PIC X VALUE 'Y'.
+       01 RangeStart PIC 9(5) VALUE ZERO.
+       01 RangeEnd PIC 9(5) VALUE 99999.
+       01 ReportFormat PIC X VALUE 'F'.
+       01 CSVIDText PIC ZZZZ9.
+       01 CustomerFileStatus PIC XX VALUE "00".
+       01 CustomerReportStatus PIC XX VALUE "00".
+       01 CSVReportStatus PIC XX VALUE "00".
+       01 NoCustomerData PIC X VALUE 'N'.
+       01 BatchMode PIC X VALUE SPACE.
 
        PROCEDURE DIVISION.
-           OPEN INPUT CustomerFile 
-              OPEN OUTPUT CustomerReport
-              PERFORM PrintPageHeading
+           MOVE 0 TO RETURN-CODE.
+           ACCEPT BatchMode FROM ENVIRONMENT "REPORT_BATCH_MODE"
+           PERFORM ReadCheckpoint
+           IF BatchMode NOT = 'Y' AND HaveCheckpoint = 'Y'
+              DISPLAY "Checkpoint Found At ID " CheckpointID
+              DISPLAY "Resume From Checkpoint Y/N : " WITH NO ADVANCING
+              ACCEPT ResumeChoice
+           END-IF
+           IF ResumeChoice NOT = 'Y' AND ResumeChoice NOT = 'y'
+              MOVE ZERO TO CheckpointID
+           END-IF
+
+           IF BatchMode NOT = 'Y'
+              DISPLAY "Lines Per Page (Default 40) : " WITH NO ADVANCING
+              ACCEPT PageSize
+              IF PageSize = ZERO
+                 MOVE 40 TO PageSize
+              END-IF
+
+              DISPLAY "Print All Customers Y/N : " WITH NO ADVANCING
+              ACCEPT PrintAllChoice
+              IF PrintAllChoice NOT = 'Y' AND PrintAllChoice NOT = 'y'
+                 DISPLAY "Starting ID : " WITH NO ADVANCING
+                 ACCEPT RangeStart
+                 DISPLAY "Ending ID : " WITH NO ADVANCING
+                 ACCEPT RangeEnd
+                 IF RangeEnd = ZERO
+                    MOVE 99999 TO RangeEnd
+                 END-IF
+              END-IF
+           END-IF
+           IF RangeStart < CheckpointID + 1
+              COMPUTE RangeStart = CheckpointID + 1
+           END-IF
+
+           IF BatchMode NOT = 'Y'
+              DISPLAY "Output Format (F)ixed or (C)SV : "
+                 WITH NO ADVANCING
+              ACCEPT ReportFormat
+           END-IF
+           PERFORM GetRunDateTime
+
+           OPEN INPUT CustomerFile
+           IF CustomerFileStatus NOT = "00"
+              MOVE 'Y' TO NoCustomerData
+              SET WSEOF TO TRUE
+           ELSE
+              READ CustomerFile
+                 AT END SET WSEOF TO TRUE MOVE 'Y' TO NoCustomerData
+              END-READ
+           END-IF
+           PERFORM SkipToRangeStart
+
+           IF NoCustomerData = 'Y'
+              DISPLAY "No Customer Data Available"
+              MOVE 1 TO RETURN-CODE
+           ELSE
+              IF ReportFormat = 'C' OR ReportFormat = 'c'
+                 OPEN OUTPUT CSVReport
+                 IF CSVReportStatus NOT = "00"
+                    DISPLAY "Unable To Open CustReport.csv, Status "
+                       CSVReportStatus
+                    MOVE 1 TO RETURN-CODE
+                 ELSE
+                    PERFORM PrintCSVBody UNTIL WSEOF OR IDNum > RangeEnd
+                    CLOSE CSVReport
+                 END-IF
+              ELSE
+                 OPEN OUTPUT CustomerReport
+                 IF CustomerReportStatus NOT = "00"
+                    DISPLAY "Unable To Open CustReport.rpt, Status "
+                       CustomerReportStatus
+                    MOVE 1 TO RETURN-CODE
+                 ELSE
+                    PERFORM PrintPageHeading
+                    PERFORM PrintReportBody
+                       UNTIL WSEOF OR IDNum > RangeEnd
+                    WRITE PrintLine FROM ReportFooting
+                       AFTER ADVANCING 5 LINES
+                    IF CustomerReportStatus NOT = "00"
+                       DISPLAY "Unable To Write Customer Report, "
+                          "Status " CustomerReportStatus
+                    END-IF
+                    MOVE CustomerCount TO PrnCustomerCount
+                    WRITE PrintLine FROM FooterCountLine
+                       AFTER ADVANCING 1 LINE
+                    IF CustomerReportStatus NOT = "00"
+                       DISPLAY "Unable To Write Customer Report, "
+                          "Status " CustomerReportStatus
+                    END-IF
+                    CLOSE CustomerReport
+                 END-IF
+              END-IF
+           END-IF
+           IF CustomerFileStatus = "00"
+              CLOSE CustomerFile
+           END-IF.
+           PERFORM ClearCheckpoint.
+           GOBACK.
+
+       SkipToRangeStart.
+           PERFORM UNTIL WSEOF OR IDNum >= RangeStart
               READ CustomerFile
                  AT END SET WSEOF TO TRUE
               END-READ
-              PERFORM PrintReportBody UNTIL WSEOF 
-              WRITE PrintLine FROM ReportFooting AFTER ADVANCING 5
-              LINES
-           CLOSE CustomerFile, CustomerReport.
-           STOP RUN.
+           END-PERFORM.
+
+       ReadCheckpoint.
+           MOVE 'N' TO HaveCheckpoint.
+           OPEN INPUT CheckpointFile.
+           IF CheckpointStatus = "00"
+              READ CheckpointFile
+                 AT END MOVE 'N' TO HaveCheckpoint
+                 NOT AT END
+                    MOVE 'Y' TO HaveCheckpoint
+                    MOVE CheckpointLine TO CheckpointID
+              END-READ
+              CLOSE CheckpointFile
+           END-IF.
+
+       WriteCheckpoint.
+           OPEN OUTPUT CheckpointFile.
+           IF CheckpointStatus NOT = "00"
+              DISPLAY "Unable To Open Checkpoint File, Status "
+                 CheckpointStatus
+           ELSE
+              MOVE PrnCustID TO CheckpointLine
+              WRITE CheckpointLine
+              IF CheckpointStatus NOT = "00"
+                 DISPLAY "Unable To Write Checkpoint File, Status "
+                    CheckpointStatus
+              END-IF
+              CLOSE CheckpointFile
+           END-IF.
+
+       ClearCheckpoint.
+           OPEN OUTPUT CheckpointFile.
+           IF CheckpointStatus NOT = "00"
+              DISPLAY "Unable To Open Checkpoint File, Status "
+                 CheckpointStatus
+           END-IF
+           CLOSE CheckpointFile.
+
+       GetRunDateTime.
+           MOVE FUNCTION CURRENT-DATE TO RunTimestamp
+           STRING RMonth "/" RDay "/" RYear INTO PrnRunDate
+           STRING RHour ":" RMin ":" RSec INTO PrnRunTime.
 
        PrintPageHeading.
-           WRITE PrintLine FROM PageHeading AFTER ADVANCING PageCount 
+           WRITE PrintLine FROM PageHeading AFTER ADVANCING PageCount
+           IF CustomerReportStatus NOT = "00"
+              DISPLAY "Unable To Write Customer Report, Status "
+                 CustomerReportStatus
+           END-IF
            WRITE PrintLine FROM Heads AFTER ADVANCING 5 LINES.
+           IF CustomerReportStatus NOT = "00"
+              DISPLAY "Unable To Write Customer Report, Status "
+                 CustomerReportStatus
+           END-IF
            MOVE 3 TO LineCount
            ADD 1 TO PageCount.
 
        PrintReportBody.
-           IF NewPageRequired
+           IF LineCount >= PageSize
               MOVE PageCount TO PrnPageNum
-              WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES 
+              WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
+              IF CustomerReportStatus NOT = "00"
+                 DISPLAY "Unable To Write Customer Report, Status "
+                    CustomerReportStatus
+              END-IF
               PERFORM PrintPageHeading
            END-IF
            MOVE IDNum TO PrnCustID
@@ -78,7 +271,34 @@
            MOVE LastName TO PrnLastName
            WRITE PrintLine FROM CustomerDetailLine AFTER ADVANCING 1
            LINE
+           IF CustomerReportStatus NOT = "00"
+              DISPLAY "Unable To Write Customer Report, Status "
+                 CustomerReportStatus
+           END-IF
            ADD 1 TO LineCount
+           ADD 1 TO CustomerCount
+           PERFORM WriteCheckpoint
+           READ CustomerFile
+              AT END SET WSEOF TO TRUE
+           END-READ.
+
+       PrintCSVBody.
+           MOVE IDNum TO CSVIDText
+           STRING FUNCTION TRIM(CSVIDText) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(FirstName) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(LastName) DELIMITED BY SIZE
+              INTO CSVLine
+           END-STRING
+           WRITE CSVLine
+           IF CSVReportStatus NOT = "00"
+              DISPLAY "Unable To Write CSV Report, Status "
+                 CSVReportStatus
+           END-IF
+           ADD 1 TO CustomerCount
+           MOVE IDNum TO PrnCustID
+           PERFORM WriteCheckpoint
            READ CustomerFile
               AT END SET WSEOF TO TRUE
-           END-READ.
\ No newline at end of file
+           END-READ.
