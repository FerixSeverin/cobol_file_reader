@@ -13,45 +13,151 @@
        FILE-CONTROL. 
            SELECT CustomerFile ASSIGN TO "customer.txt"
               ORGANIZATION IS INDEXED
-              ACCESS MODE IS RANDOM
-              RECORD KEY IS IDNum.
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS IDNum
+              ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+              FILE STATUS IS CustomerFileStatus.
+           SELECT CustomerAudit ASSIGN TO "CustomerAudit.log"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CustomerAuditStatus.
+           SELECT CustomerArchive ASSIGN TO "CustomerArchive.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CustomerArchiveStatus.
        DATA DIVISION.
        FILE SECTION.
        FD CustomerFile.
        01 CustomerData.
-           02 IDNum PIC 99.
+           02 IDNum PIC 9(5).
            02 FirstName PIC X(15).
            02 LastName PIC X(15).
+           02 DateOfBirth.
+              03 MOB PIC 99.
+              03 DOB PIC 99.
+              03 YOB PIC 9(4).
+           02 MailAddress.
+              03 Street PIC X(20).
+              03 City PIC X(15).
+              03 State PIC X(2).
+              03 Zip PIC 9(5).
+
+       FD CustomerAudit.
+       01 AuditRecord.
+           02 AuditTimestamp PIC X(21).
+           02 AuditAction PIC X(6).
+           02 AuditIDNum PIC 9(5).
+           02 AuditOldFirstName PIC X(15).
+           02 AuditOldLastName PIC X(15).
+           02 AuditNewFirstName PIC X(15).
+           02 AuditNewLastName PIC X(15).
+
+       FD CustomerArchive.
+       01 ArchiveData.
+           02 ArchiveTimestamp PIC X(21).
+           02 ArchIDNum PIC 9(5).
+           02 ArchFirstName PIC X(15).
+           02 ArchLastName PIC X(15).
+           02 ArchDateOfBirth.
+              03 ArchMOB PIC 99.
+              03 ArchDOB PIC 99.
+              03 ArchYOB PIC 9(4).
+           02 ArchMailAddress.
+              03 ArchStreet PIC X(20).
+              03 ArchCity PIC X(15).
+              03 ArchState PIC X(2).
+              03 ArchZip PIC 9(5).
 
        WORKING-STORAGE SECTION.
        01 Choice PIC 9.
        01 StayOpen PIC X VALUE 'Y'.
        01 CustExists PIC X.
+       01 GetCustMode PIC X.
+       01 SearchLastName PIC X(15).
+       01 NameSearchEOF PIC X.
+       01 NameSearchFound PIC X.
+       01 OldFirstName PIC X(15).
+       01 OldLastName PIC X(15).
+       01 DeleteConfirm PIC X.
+       01 BrowseEOF PIC X.
+       01 DOBValid PIC X.
+       01 CustomerFileStatus PIC XX VALUE "00".
+       01 CustomerAuditStatus PIC XX VALUE "00".
+       01 CustomerArchiveStatus PIC XX VALUE "00".
+       01 FilesOK PIC X VALUE 'Y'.
+       01 DupScanEOF PIC X.
+       01 DupNameFound PIC X.
+       01 NewCustomerData.
+           02 NewIDNum PIC 9(5).
+           02 NewFirstName PIC X(15).
+           02 NewLastName PIC X(15).
+           02 NewDateOfBirth.
+              03 NewMOB PIC 99.
+              03 NewDOB PIC 99.
+              03 NewYOB PIC 9(4).
+           02 NewMailAddress.
+              03 NewStreet PIC X(20).
+              03 NewCity PIC X(15).
+              03 NewState PIC X(2).
+              03 NewZip PIC 9(5).
 
        PROCEDURE DIVISION.
        StartPara.
-           OPEN I-O CustomerFile.
-           PERFORM UNTIL StayOpen='N'
-              DISPLAY " "
-              DISPLAY "CUSTOMER RECORDS"
-              DISPLAY "1 : Add Customer"
-              DISPLAY "2 : Delete Customer"
-              DISPLAY "3 : Update Customer"
-              DISPLAY "4 : Get Customer"
-              DISPLAY "0 : Quit"
-              DISPLAY ": " WITH NO ADVANCING 
-              ACCEPT Choice 
-              EVALUATE Choice 
-                 WHEN 1 PERFORM AddCust
-                 WHEN 2 PERFORM DeleteCust
-                 WHEN 3 PERFORM UpdateCust
-                 WHEN 4 PERFORM GetCust
-                 WHEN OTHER MOVE 'N' TO StayOpen
-              END-EVALUATE
-           END-PERFORM.
-           CLOSE CustomerFile.
+           PERFORM OpenFiles
+           IF FilesOK = 'Y'
+              PERFORM UNTIL StayOpen='N'
+                 DISPLAY " "
+                 DISPLAY "CUSTOMER RECORDS"
+                 DISPLAY "1 : Add Customer"
+                 DISPLAY "2 : Delete Customer"
+                 DISPLAY "3 : Update Customer"
+                 DISPLAY "4 : Get Customer"
+                 DISPLAY "5 : Browse All Customers"
+                 DISPLAY "0 : Quit"
+                 DISPLAY ": " WITH NO ADVANCING
+                 ACCEPT Choice
+                 EVALUATE Choice
+                    WHEN 1 PERFORM AddCust
+                    WHEN 2 PERFORM DeleteCust
+                    WHEN 3 PERFORM UpdateCust
+                    WHEN 4 PERFORM GetCust
+                    WHEN 5 PERFORM BrowseCust
+                    WHEN OTHER MOVE 'N' TO StayOpen
+                 END-EVALUATE
+              END-PERFORM
+              CLOSE CustomerFile, CustomerAudit, CustomerArchive
+           END-IF.
            STOP RUN.
-       
+
+       OpenFiles.
+           MOVE 'Y' TO FilesOK
+           OPEN I-O CustomerFile
+           IF CustomerFileStatus = "35"
+              OPEN OUTPUT CustomerFile
+              CLOSE CustomerFile
+              OPEN I-O CustomerFile
+           END-IF
+           IF CustomerFileStatus NOT = "00"
+              DISPLAY "Unable To Open customer.txt, Status "
+                 CustomerFileStatus
+              MOVE 'N' TO FilesOK
+           ELSE
+              OPEN EXTEND CustomerAudit
+              IF CustomerAuditStatus NOT = "00"
+                 DISPLAY "Unable To Open CustomerAudit.log, Status "
+                    CustomerAuditStatus
+                 MOVE 'N' TO FilesOK
+                 CLOSE CustomerFile
+              ELSE
+                 OPEN EXTEND CustomerArchive
+                 IF CustomerArchiveStatus NOT = "00"
+                    DISPLAY
+                       "Unable To Open CustomerArchive.dat, Status "
+                       CustomerArchiveStatus
+                    MOVE 'N' TO FilesOK
+                    CLOSE CustomerFile, CustomerAudit
+                 END-IF
+              END-IF
+           END-IF.
+
        AddCust.
            DISPLAY " "
            DISPLAY "Enter ID : " WITH NO ADVANCING.
@@ -60,19 +166,136 @@
            ACCEPT FirstName.
            DISPLAY "Enter Last Name : " WITH NO ADVANCING.
            ACCEPT LastName.
+           DISPLAY "Enter Birth Month (MM) : " WITH NO ADVANCING.
+           ACCEPT MOB.
+           DISPLAY "Enter Birth Day (DD) : " WITH NO ADVANCING.
+           ACCEPT DOB.
+           DISPLAY "Enter Birth Year (YYYY) : " WITH NO ADVANCING.
+           ACCEPT YOB.
+           DISPLAY "Enter Street Address : " WITH NO ADVANCING.
+           ACCEPT Street.
+           DISPLAY "Enter City : " WITH NO ADVANCING.
+           ACCEPT City.
+           DISPLAY "Enter State (XX) : " WITH NO ADVANCING.
+           ACCEPT State.
+           DISPLAY "Enter Zip : " WITH NO ADVANCING.
+           ACCEPT Zip.
+           PERFORM ValidateDOB.
            DISPLAY " "
-           WRITE CustomerData
-              INVALID KEY DISPLAY "ID Taken"
-           END-WRITE.
+           IF FirstName = SPACE OR LastName = SPACE
+              DISPLAY "Name Required, Customer Not Added"
+           ELSE
+              IF DOBValid NOT = 'Y'
+                 DISPLAY "Invalid Date Of Birth, Customer Not Added"
+              ELSE
+                 PERFORM CheckDuplicateName
+                 IF DupNameFound = 'Y'
+                    DISPLAY
+                       "Warning : A Customer With This Name Already "
+                       "Exists"
+                 END-IF
+                 WRITE CustomerData
+                    INVALID KEY DISPLAY "ID Taken"
+                    NOT INVALID KEY
+                       MOVE SPACE TO OldFirstName OldLastName
+                       PERFORM WriteAuditRecord
+                 END-WRITE
+                 IF CustomerFileStatus NOT = "00" AND
+                    CustomerFileStatus NOT = "22"
+                    DISPLAY "Unable To Write Customer.dat, Status "
+                       CustomerFileStatus
+                 END-IF
+              END-IF
+           END-IF.
+
+       CheckDuplicateName.
+           MOVE 'N' TO DupNameFound.
+           MOVE 'N' TO DupScanEOF
+           MOVE CustomerData TO NewCustomerData
+           MOVE ZERO TO IDNum
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+              INVALID KEY MOVE 'Y' TO DupScanEOF
+           END-START
+           PERFORM UNTIL DupScanEOF = 'Y'
+              READ CustomerFile NEXT RECORD
+                 AT END MOVE 'Y' TO DupScanEOF
+                 NOT AT END
+                    IF FUNCTION UPPER-CASE(FirstName) =
+                       FUNCTION UPPER-CASE(NewFirstName)
+                       AND FUNCTION UPPER-CASE(LastName) =
+                       FUNCTION UPPER-CASE(NewLastName)
+                       MOVE 'Y' TO DupNameFound
+                    END-IF
+              END-READ
+           END-PERFORM
+           MOVE NewCustomerData TO CustomerData.
+
+       ValidateDOB.
+           MOVE 'Y' TO DOBValid
+           IF MOB < 1 OR MOB > 12
+              DISPLAY "Invalid Month Of Birth"
+              MOVE 'N' TO DOBValid
+           END-IF
+           IF DOB < 1 OR DOB > 31
+              DISPLAY "Invalid Day Of Birth"
+              MOVE 'N' TO DOBValid
+           END-IF.
 
        DeleteCust.
+           MOVE 'Y' TO CustExists.
            DISPLAY " "
            DISPLAY "Enter Customer ID to Delete : " WITH NO ADVANCING.
            ACCEPT IDNum.
-           DELETE CustomerFile 
-              INVALID KEY DISPLAY "Key Doesn't Exist"
-           END-DELETE.
-       
+           READ CustomerFile
+              INVALID KEY MOVE 'N' TO CustExists
+           END-READ
+           IF CustExists='N'
+              DISPLAY "Key Doesn't Exist"
+           ELSE
+              DISPLAY "First Name : " FirstName
+              DISPLAY "Last Name : " LastName
+              DISPLAY "Delete This Customer (Y/N) : " WITH NO ADVANCING
+              ACCEPT DeleteConfirm
+              IF DeleteConfirm = 'Y' OR DeleteConfirm = 'y'
+                 MOVE FirstName TO OldFirstName
+                 MOVE LastName TO OldLastName
+                 PERFORM WriteArchiveRecord
+                 DELETE CustomerFile
+                    INVALID KEY DISPLAY "Key Doesn't Exist"
+                    NOT INVALID KEY PERFORM WriteDeleteAudit
+                 END-DELETE
+                 IF CustomerFileStatus NOT = "00" AND
+                    CustomerFileStatus NOT = "23"
+                    DISPLAY "Unable To Delete Customer.dat, Status "
+                       CustomerFileStatus
+                 END-IF
+              ELSE
+                 DISPLAY "Delete Cancelled"
+              END-IF
+           END-IF.
+
+       WriteDeleteAudit.
+           MOVE SPACE TO FirstName LastName
+           PERFORM WriteAuditRecord.
+
+       WriteArchiveRecord.
+           MOVE FUNCTION CURRENT-DATE TO ArchiveTimestamp
+           MOVE IDNum TO ArchIDNum
+           MOVE FirstName TO ArchFirstName
+           MOVE LastName TO ArchLastName
+           MOVE MOB TO ArchMOB
+           MOVE DOB TO ArchDOB
+           MOVE YOB TO ArchYOB
+           MOVE Street TO ArchStreet
+           MOVE City TO ArchCity
+           MOVE State TO ArchState
+           MOVE Zip TO ArchZip
+           WRITE ArchiveData
+           IF CustomerArchiveStatus NOT = "00"
+              DISPLAY "Unable To Write CustomerArchive.dat, Status "
+                 CustomerArchiveStatus
+           END-IF.
+
        UpdateCust.
            MOVE 'Y' TO CustExists.
            DISPLAY " "
@@ -84,17 +307,61 @@
            IF CustExists='N'
               DISPLAY "Customer Doesn't Exist"
            ELSE
+              MOVE FirstName TO OldFirstName
+              MOVE LastName TO OldLastName
               DISPLAY "Enter the New First Name : " WITH NO ADVANCING
-              ACCEPT FirstName 
+              ACCEPT FirstName
               DISPLAY "Enter the New Last Name : " WITH NO ADVANCING
               ACCEPT LastName
+              IF FirstName = SPACE OR LastName = SPACE
+                 DISPLAY "Name Required, Customer Not Updated"
+                 MOVE OldFirstName TO FirstName
+                 MOVE OldLastName TO LastName
+              ELSE
+                 REWRITE CustomerData
+                    INVALID KEY DISPLAY "Customer Not Updated"
+                    NOT INVALID KEY PERFORM WriteAuditRecord
+                 END-REWRITE
+                 IF CustomerFileStatus NOT = "00" AND
+                    CustomerFileStatus NOT = "23"
+                    DISPLAY "Unable To Update Customer.dat, Status "
+                       CustomerFileStatus
+                 END-IF
+              END-IF
+           END-IF.
+
+       WriteAuditRecord.
+           MOVE FUNCTION CURRENT-DATE TO AuditTimestamp
+           MOVE IDNum TO AuditIDNum
+           MOVE OldFirstName TO AuditOldFirstName
+           MOVE OldLastName TO AuditOldLastName
+           MOVE FirstName TO AuditNewFirstName
+           MOVE LastName TO AuditNewLastName
+           EVALUATE TRUE
+              WHEN OldFirstName = SPACE AND OldLastName = SPACE
+                 MOVE 'ADD' TO AuditAction
+              WHEN FirstName = SPACE AND LastName = SPACE
+                 MOVE 'DELETE' TO AuditAction
+              WHEN OTHER
+                 MOVE 'UPDATE' TO AuditAction
+           END-EVALUATE
+           WRITE AuditRecord
+           IF CustomerAuditStatus NOT = "00"
+              DISPLAY "Unable To Write CustomerAudit.log, Status "
+                 CustomerAuditStatus
            END-IF.
-           REWRITE CustomerData 
-              INVALID KEY DISPLAY "Customer Not Updated"
-           END-REWRITE.
        GetCust.
-           MOVE 'Y' TO CustExists.
            DISPLAY " "
+           DISPLAY "Search By (I)D or (N)ame : " WITH NO ADVANCING.
+           ACCEPT GetCustMode.
+           IF GetCustMode = 'N' OR GetCustMode = 'n'
+              PERFORM GetCustByName
+           ELSE
+              PERFORM GetCustByID
+           END-IF.
+
+       GetCustByID.
+           MOVE 'Y' TO CustExists.
            DISPLAY "Enter Customer ID to Find : " WITH NO ADVANCING.
            ACCEPT IDNum.
            READ CustomerFile
@@ -105,5 +372,57 @@
            ELSE
               DISPLAY "ID : " IDNum
               DISPLAY "First Name : " FirstName
-              DISPLAY "Last Name : " LastName 
+              DISPLAY "Last Name : " LastName
+              DISPLAY "Date Of Birth : " MOB "/" DOB "/" YOB
+              DISPLAY "Address : " Street ", " City ", " State " " Zip
            END-IF.
+
+       GetCustByName.
+           MOVE 'N' TO NameSearchEOF.
+           MOVE 'N' TO NameSearchFound.
+           DISPLAY "Enter Last Name to Find : " WITH NO ADVANCING.
+           ACCEPT SearchLastName.
+           MOVE LOW-VALUES TO LastName.
+           START CustomerFile KEY IS NOT LESS THAN LastName
+              INVALID KEY MOVE 'Y' TO NameSearchEOF
+           END-START
+           PERFORM UNTIL NameSearchEOF = 'Y'
+              READ CustomerFile NEXT RECORD
+                 AT END MOVE 'Y' TO NameSearchEOF
+                 NOT AT END
+                    IF FUNCTION UPPER-CASE(LastName) =
+                       FUNCTION UPPER-CASE(SearchLastName)
+                       MOVE 'Y' TO NameSearchFound
+                       DISPLAY "ID : " IDNum
+                       DISPLAY "First Name : " FirstName
+                       DISPLAY "Last Name : " LastName
+                       DISPLAY "Date Of Birth : " MOB "/" DOB "/" YOB
+                       DISPLAY "Address : " Street ", " City ", "
+                          State " " Zip
+                    END-IF
+              END-READ
+           END-PERFORM
+           IF NameSearchFound = 'N'
+              DISPLAY "No Customer Found With That Last Name"
+           END-IF.
+
+       BrowseCust.
+           MOVE 'N' TO BrowseEOF.
+           DISPLAY " "
+           MOVE ZERO TO IDNum
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+              INVALID KEY
+                 MOVE 'Y' TO BrowseEOF
+                 DISPLAY "No Customers On File"
+           END-START
+           PERFORM UNTIL BrowseEOF = 'Y'
+              READ CustomerFile NEXT RECORD
+                 AT END MOVE 'Y' TO BrowseEOF
+                 NOT AT END
+                    DISPLAY "ID : " IDNum
+                       " First Name : " FirstName
+                       " Last Name : " LastName
+                       " DOB : " MOB "/" DOB "/" YOB
+                       " Address : " Street ", " City ", " State " " Zip
+              END-READ
+           END-PERFORM.
