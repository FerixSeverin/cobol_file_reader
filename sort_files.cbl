@@ -13,30 +13,78 @@
        FILE-CONTROL.
            SELECT WorkFile ASSIGN TO 'work.tmp'.
            SELECT OrgFile ASSIGN TO 'student.dat'
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OrgFileStatus.
            SELECT SortedFile ASSIGN TO 'student2.dat'
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SortedFileStatus.
        DATA DIVISION.
        FILE SECTION. 
        FD OrgFile.
        01 StudData.
-           02 IDNum PIC 9.
+           02 IDNum PIC 9(5).
            02 StudName PIC X(10).
        SD  WorkFile.
        01 WStudData.
-           02 WIDNum PIC 9.
+           02 WIDNum PIC 9(5).
            02 WStudName PIC X(10).
        FD SortedFile.
        01 SStudData.
-           02 SIDNum PIC 9.
+           02 SIDNum PIC 9(5).
            02 SStudName PIC X(10).
 
        WORKING-STORAGE SECTION.
-       
-       
+       01 CountEOF PIC X VALUE 'N'.
+       01 RecsRead PIC 9(7) VALUE ZERO.
+       01 RecsWritten PIC 9(7) VALUE ZERO.
+       01 OrgFileStatus PIC XX VALUE "00".
+       01 SortedFileStatus PIC XX VALUE "00".
+       COPY UTILWS.
+
        PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE.
            SORT WorkFile ON ASCENDING KEY SIDNum
+                         ON ASCENDING KEY SStudName
               USING OrgFile
               GIVING SortedFile.
-           
-           STOP RUN.
+
+           MOVE 'N' TO CountEOF.
+           OPEN INPUT OrgFile.
+           IF OrgFileStatus NOT = "00"
+              DISPLAY "Unable To Open student.dat, Status "
+                 OrgFileStatus
+              MOVE 1 TO RETURN-CODE
+           ELSE
+              PERFORM UNTIL CountEOF = 'Y'
+                 READ OrgFile
+                    AT END MOVE 'Y' TO CountEOF
+                    NOT AT END ADD 1 TO RecsRead
+                 END-READ
+              END-PERFORM
+              CLOSE OrgFile
+           END-IF.
+
+           MOVE 'N' TO CountEOF.
+           OPEN INPUT SortedFile.
+           IF SortedFileStatus NOT = "00"
+              DISPLAY "Unable To Open student2.dat, Status "
+                 SortedFileStatus
+              MOVE 1 TO RETURN-CODE
+           ELSE
+              PERFORM UNTIL CountEOF = 'Y'
+                 READ SortedFile
+                    AT END MOVE 'Y' TO CountEOF
+                    NOT AT END ADD 1 TO RecsWritten
+                 END-READ
+              END-PERFORM
+              CLOSE SortedFile
+           END-IF.
+
+           DISPLAY "Records Read From student.dat : " RecsRead
+           DISPLAY "Records Written To student2.dat : " RecsWritten
+           MOVE "Sort Files Complete" TO UtilMessage
+           MOVE 1 TO UtilCount
+           PERFORM DisplayRepeated.
+           GOBACK.
+
+       COPY UTILPROC.
