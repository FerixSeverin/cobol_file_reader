@@ -18,6 +18,15 @@
        01 Num3 PIC 9 VALUE 3.
        01 Ans PIC S99V99 VALUE 0.
        01 Rem PIC 9V99.
+       01 CheckValue PIC S99V99.
+
+       01 Principal PIC 9(7)V99 VALUE 1000.00.
+       01 MonthlyRate PIC V9(4) VALUE .0042.
+       01 NumPayments PIC 999 VALUE 360.
+       01 GrowthBase PIC 9V9(4).
+       01 GrowthFactor PIC 9(4)V9(6).
+       01 AmortDenom PIC 9(4)V9(6).
+       01 MonthlyPayment PIC 9(7)V99.
 
        *> This is a comment
        
@@ -30,8 +39,10 @@
            DISPLAY Ans 
            DIVIDE Num1 INTO Num2 GIVING Ans
            DISPLAY Ans 
-           DIVIDE Num1 INTO Num2 GIVING Ans REMAINDER Rem
-           DISPLAY "Remainder " Rem 
+           DIVIDE Num3 INTO Num2 GIVING Ans REMAINDER Rem
+           DISPLAY "Remainder " Rem
+           PERFORM ReconcileDivide
+           PERFORM CalcAmortization
 
            ADD Num1, Num2 TO Num3 GIVING Ans 
            ADD Num1, Num2, Num3 GIVING Ans 
@@ -51,4 +62,25 @@
            DISPLAY Ans
 
            STOP RUN.
-           
\ No newline at end of file
+
+       ReconcileDivide.
+           COMPUTE CheckValue = (Num3 * Ans) + Rem
+           IF CheckValue = Num2
+              DISPLAY "Reconciled : " Num3 " * " Ans
+                 " + " Rem " = " Num2
+           ELSE
+              DISPLAY "Reconciliation Failed : Expected " Num2
+                 " Got " CheckValue
+           END-IF
+           IF Rem NOT = ZERO
+              DISPLAY "Remainder Is Non-Zero, Division Not Exact : "
+                 Rem
+           END-IF.
+
+       CalcAmortization.
+           COMPUTE GrowthBase = 1 + MonthlyRate
+           COMPUTE GrowthFactor = GrowthBase ** NumPayments
+           COMPUTE AmortDenom = GrowthFactor - 1
+           COMPUTE MonthlyPayment ROUNDED =
+              Principal * MonthlyRate * GrowthFactor / AmortDenom
+           DISPLAY "Monthly Payment : " MonthlyPayment.
