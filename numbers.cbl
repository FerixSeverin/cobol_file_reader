@@ -3,13 +3,12 @@
 
 
 
-
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NUMBERS.
        AUTHOR. Erik Fahlen.
        DATE-WRITTEN. 2021-08-26
 
-       DATA DIVISION. 
+       DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 UserName PIC X(30) VALUE "You".
@@ -20,28 +19,50 @@
            02 SSArea PIC 999.
            02 SSGroup PIC 99.
            02 SSSerial PIC 9999.
-       01 PIValue CONSTANT AS 3.14.
+       01 MaskedSSN PIC X(11).
+       01 ValidSSN PIC X VALUE 'N'.
+       COPY "BUSCONST.CPY".
 
        *> This is a comment
-       
+
        PROCEDURE DIVISION.
-           DISPLAY 'Your name is ' WITH NO ADVANCING 
+           DISPLAY 'Your name is ' WITH NO ADVANCING
            ACCEPT UserName
            DISPLAY 'Hello ' UserName
-           DISPLAY UserName 
+           DISPLAY UserName
+
+           MOVE ZERO TO UserName
+           DISPLAY UserName
 
-           MOVE ZERO TO UserName 
-           DISPLAY UserName 
-           
            DISPLAY "Enter 2 values to sum "
-              ACCEPT Num1 
-              ACCEPT Num2 
-           COMPUTE Total = Num1 + Num2 
+              ACCEPT Num1
+              ACCEPT Num2
+           COMPUTE Total = Num1 + Num2
            DISPLAY Num1 " + " Num2 " = " Total
-           DISPLAY "Enter your social security number "
-           ACCEPT SSNum 
-           DISPLAY "Area " SSArea 
-
+           PERFORM UNTIL ValidSSN = 'Y'
+              DISPLAY "Enter your social security number "
+              ACCEPT SSNum
+              PERFORM CheckSSN
+           END-PERFORM
+           STRING "XXX-XX-" DELIMITED BY SIZE
+              SSSerial DELIMITED BY SIZE
+              INTO MaskedSSN
+           END-STRING
+           DISPLAY "SSN On File : " MaskedSSN
 
            STOP RUN.
-           
\ No newline at end of file
+
+       CheckSSN.
+           EVALUATE TRUE
+              WHEN SSArea = ZERO OR SSArea = 666 OR SSArea > 899
+                 DISPLAY "Invalid SSN Area, Try Again"
+                 MOVE 'N' TO ValidSSN
+              WHEN SSGroup = ZERO
+                 DISPLAY "Invalid SSN Group, Try Again"
+                 MOVE 'N' TO ValidSSN
+              WHEN SSSerial = ZERO
+                 DISPLAY "Invalid SSN Serial, Try Again"
+                 MOVE 'N' TO ValidSSN
+              WHEN OTHER
+                 MOVE 'Y' TO ValidSSN
+           END-EVALUATE.
