@@ -0,0 +1,96 @@
+
+
+
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAD_CUSTOMERS.
+       AUTHOR. Erik Fahlen.
+       DATE-WRITTEN. 2021-08-26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SourceFile ASSIGN TO "Customer.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SourceFileStatus.
+           SELECT CustomerFile ASSIGN TO "customer.txt"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS IDNum
+              ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+              FILE STATUS IS CustomerFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SourceFile.
+       01 SourceData.
+           02 SIDNum PIC 9(5).
+           02 SFirstName PIC X(15).
+           02 SLastName PIC X(15).
+
+       FD CustomerFile.
+       01 CustomerData.
+           02 IDNum PIC 9(5).
+           02 FirstName PIC X(15).
+           02 LastName PIC X(15).
+           02 DateOfBirth.
+              03 MOB PIC 99.
+              03 DOB PIC 99.
+              03 YOB PIC 9(4).
+           02 MailAddress.
+              03 Street PIC X(20).
+              03 City PIC X(15).
+              03 State PIC X(2).
+              03 Zip PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 SourceEOF PIC X VALUE 'N'.
+       01 RecsRead PIC 9(7) VALUE ZERO.
+       01 RecsLoaded PIC 9(7) VALUE ZERO.
+       01 RecsSkipped PIC 9(7) VALUE ZERO.
+       01 SourceFileStatus PIC XX VALUE "00".
+       01 CustomerFileStatus PIC XX VALUE "00".
+
+       PROCEDURE DIVISION.
+       StartPara.
+           OPEN INPUT SourceFile.
+           IF SourceFileStatus NOT = "00"
+              DISPLAY "Unable To Open Customer.dat, Status "
+                 SourceFileStatus
+           ELSE
+              OPEN I-O CustomerFile
+              IF CustomerFileStatus NOT = "00"
+                 DISPLAY "Unable To Open customer.txt, Status "
+                    CustomerFileStatus
+                 CLOSE SourceFile
+              ELSE
+                 PERFORM UNTIL SourceEOF = 'Y'
+                    READ SourceFile
+                       AT END MOVE 'Y' TO SourceEOF
+                       NOT AT END PERFORM LoadOneCustomer
+                    END-READ
+                 END-PERFORM
+                 CLOSE SourceFile, CustomerFile
+                 DISPLAY "Records Read From Customer.dat : " RecsRead
+                 DISPLAY "Records Loaded Into customer.txt : "
+                    RecsLoaded
+                 DISPLAY "Records Skipped (Already On File) : "
+                    RecsSkipped
+              END-IF
+           END-IF.
+           STOP RUN.
+
+       LoadOneCustomer.
+           ADD 1 TO RecsRead
+           MOVE SIDNum TO IDNum
+           MOVE SFirstName TO FirstName
+           MOVE SLastName TO LastName
+           MOVE ZERO TO DateOfBirth
+           MOVE SPACE TO Street City State
+           MOVE ZERO TO Zip
+           WRITE CustomerData
+              INVALID KEY
+                 ADD 1 TO RecsSkipped
+                 DISPLAY "ID Already On File, Skipped : " SIDNum
+              NOT INVALID KEY
+                 ADD 1 TO RecsLoaded
+           END-WRITE.
