@@ -0,0 +1,129 @@
+
+
+
+
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAILING_LABELS.
+       AUTHOR. Erik Fahlen.
+       DATE-WRITTEN. 2021-08-26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "customer.txt"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS IDNum
+              FILE STATUS IS CustomerStatus.
+           SELECT LabelFile ASSIGN TO "Labels.rpt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LabelFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerFile.
+       01 CustomerData.
+           02 IDNum PIC 9(5).
+           02 FirstName PIC X(15).
+           02 LastName PIC X(15).
+           02 DateOfBirth.
+              03 MOB PIC 99.
+              03 DOB PIC 99.
+              03 YOB PIC 9(4).
+           02 MailAddress.
+              03 Street PIC X(20).
+              03 City PIC X(15).
+              03 State PIC X(2).
+              03 Zip PIC 9(5).
+
+       FD LabelFile.
+       01 LabelLine PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 CustomerStatus PIC XX VALUE "00".
+       01 LabelFileStatus PIC XX VALUE "00".
+       01 CustomerEOF PIC X VALUE 'N'.
+       01 NoCustomerData PIC X VALUE 'N'.
+       01 LabelCount PIC 9(5) VALUE ZERO.
+       01 NameLine PIC X(31).
+       01 CityStateZip PIC X(29).
+       01 ZipDisplay PIC 9(5).
+
+       PROCEDURE DIVISION.
+       StartPara.
+           OPEN INPUT CustomerFile.
+           IF CustomerStatus NOT = "00"
+              MOVE 'Y' TO NoCustomerData
+              MOVE 'Y' TO CustomerEOF
+           ELSE
+              READ CustomerFile
+                 AT END MOVE 'Y' TO CustomerEOF
+                    MOVE 'Y' TO NoCustomerData
+              END-READ
+           END-IF
+
+           IF NoCustomerData = 'Y'
+              DISPLAY "No Customer Data Available"
+           ELSE
+              OPEN OUTPUT LabelFile
+              IF LabelFileStatus NOT = "00"
+                 DISPLAY "Unable To Open Labels.rpt, Status "
+                    LabelFileStatus
+              ELSE
+                 PERFORM PrintLabel UNTIL CustomerEOF = 'Y'
+                 CLOSE LabelFile
+                 DISPLAY "Mailing Labels Written : " LabelCount
+              END-IF
+           END-IF
+           IF CustomerStatus = "00"
+              CLOSE CustomerFile
+           END-IF.
+           STOP RUN.
+
+       PrintLabel.
+           IF Street = SPACE AND City = SPACE AND State = SPACE
+              AND Zip = ZERO
+              DISPLAY "Skipped, No Address On File : " IDNum
+           ELSE
+              MOVE SPACES TO NameLine
+              STRING FUNCTION TRIM(FirstName) DELIMITED BY SIZE
+                 SPACE DELIMITED BY SIZE
+                 FUNCTION TRIM(LastName) DELIMITED BY SIZE
+                 INTO NameLine
+              END-STRING
+              MOVE Zip TO ZipDisplay
+              MOVE SPACES TO CityStateZip
+              STRING FUNCTION TRIM(City) DELIMITED BY SIZE
+                 ", " DELIMITED BY SIZE
+                 State DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 ZipDisplay DELIMITED BY SIZE
+                 INTO CityStateZip
+              END-STRING
+              WRITE LabelLine FROM NameLine
+              IF LabelFileStatus NOT = "00"
+                 DISPLAY "Unable To Write Labels.rpt, Status "
+                    LabelFileStatus
+              END-IF
+              WRITE LabelLine FROM Street
+              IF LabelFileStatus NOT = "00"
+                 DISPLAY "Unable To Write Labels.rpt, Status "
+                    LabelFileStatus
+              END-IF
+              WRITE LabelLine FROM CityStateZip
+              IF LabelFileStatus NOT = "00"
+                 DISPLAY "Unable To Write Labels.rpt, Status "
+                    LabelFileStatus
+              END-IF
+              MOVE SPACES TO LabelLine
+              WRITE LabelLine
+              IF LabelFileStatus NOT = "00"
+                 DISPLAY "Unable To Write Labels.rpt, Status "
+                    LabelFileStatus
+              END-IF
+              ADD 1 TO LabelCount
+           END-IF
+           READ CustomerFile
+              AT END MOVE 'Y' TO CustomerEOF
+           END-READ.
