@@ -0,0 +1,2 @@
+       01 UtilMessage PIC X(40).
+       01 UtilCount PIC 99.
