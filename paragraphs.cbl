@@ -13,28 +13,28 @@
        DATA DIVISION. 
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       
+       COPY UTILWS.
 
-       
        PROCEDURE DIVISION.
        SubOne.
            DISPLAY "In Paragraph 1"
            PERFORM SubTwo
            DISPLAY "Returned to Paragraph 1"
-           PERFORM SubFour 2 TIMES.
+           MOVE "Repeat" TO UtilMessage
+           MOVE 2 TO UtilCount
+           PERFORM DisplayRepeated
+           MOVE "Done" TO UtilMessage
+           MOVE 1 TO UtilCount
+           PERFORM DisplayRepeated.
            STOP RUN.
-       
+
        SubThree.
            DISPLAY "In Paragraph 3".
 
        SubTwo.
            DISPLAY "In Paragraph 2"
-           PERFORM SubThree 
+           PERFORM SubThree
            DISPLAY "Returned to Paragraph 2".
-       
-       SubFour.
-           DISPLAY "Repeat".
 
-           STOP RUN.
-           
+       COPY UTILPROC.
 
