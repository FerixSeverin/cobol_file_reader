@@ -0,0 +1,207 @@
+
+
+
+
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE_CUSTOMERS.
+       AUTHOR. Erik Fahlen.
+       DATE-WRITTEN. 2021-08-26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SourceFile ASSIGN TO "Customer.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SourceFileStatus.
+           SELECT CustomerFile ASSIGN TO "customer.txt"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS IDNum
+              FILE STATUS IS CustomerFileStatus.
+           SELECT ReconcileReport ASSIGN TO "Reconcile.rpt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ReconcileReportStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SourceFile.
+       01 SourceData.
+           02 SIDNum PIC 9(5).
+           02 SFirstName PIC X(15).
+           02 SLastName PIC X(15).
+
+       FD CustomerFile.
+       01 CustomerData.
+           02 IDNum PIC 9(5).
+           02 FirstName PIC X(15).
+           02 LastName PIC X(15).
+           02 DateOfBirth.
+              03 MOB PIC 99.
+              03 DOB PIC 99.
+              03 YOB PIC 9(4).
+           02 MailAddress.
+              03 Street PIC X(20).
+              03 City PIC X(15).
+              03 State PIC X(2).
+              03 Zip PIC 9(5).
+
+       FD ReconcileReport.
+       01 ReportLine PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01 SourceFileStatus PIC XX VALUE "00".
+       01 CustomerFileStatus PIC XX VALUE "00".
+       01 ReconcileReportStatus PIC XX VALUE "00".
+       01 NoSourceData PIC X VALUE 'N'.
+       01 NoMasterData PIC X VALUE 'N'.
+       01 SourceEOF PIC X VALUE 'N'.
+       01 MasterEOF PIC X VALUE 'N'.
+
+       01 SourceCount PIC 9(5) VALUE ZERO.
+       01 SourceTable.
+           02 SourceEntry OCCURS 1 TO 5000 TIMES
+                 DEPENDING ON SourceCount
+                 INDEXED BY SI.
+              03 STIDNum PIC 9(5).
+              03 STFirstName PIC X(15).
+              03 STLastName PIC X(15).
+
+       01 MasterCount PIC 9(5) VALUE ZERO.
+       01 MasterTable.
+           02 MasterEntry OCCURS 1 TO 5000 TIMES
+                 DEPENDING ON MasterCount
+                 ASCENDING KEY IS MTIDNum
+                 INDEXED BY MI.
+              03 MTIDNum PIC 9(5).
+              03 MTFirstName PIC X(15).
+              03 MTLastName PIC X(15).
+              03 MTFound PIC X VALUE 'N'.
+
+       01 MatchFound PIC X.
+       01 NotLoadedCount PIC 9(5) VALUE ZERO.
+       01 NameMismatchCount PIC 9(5) VALUE ZERO.
+       01 NotInSourceCount PIC 9(5) VALUE ZERO.
+
+       01 DetailLine.
+           02 DLIDNum PIC 9(5).
+           02 FILLER PIC X VALUE SPACE.
+           02 DLFirstName PIC X(15).
+           02 FILLER PIC X VALUE SPACE.
+           02 DLLastName PIC X(15).
+
+       PROCEDURE DIVISION.
+       StartPara.
+           OPEN INPUT SourceFile.
+           IF SourceFileStatus NOT = "00"
+              MOVE 'Y' TO NoSourceData
+           END-IF
+           OPEN INPUT CustomerFile.
+           IF CustomerFileStatus NOT = "00"
+              MOVE 'Y' TO NoMasterData
+           END-IF
+
+           IF NoSourceData = 'Y' OR NoMasterData = 'Y'
+              DISPLAY "Unable To Reconcile, Both Files Are Required"
+           ELSE
+              PERFORM LoadSourceTable
+              PERFORM LoadMasterTable
+              OPEN OUTPUT ReconcileReport
+              IF ReconcileReportStatus NOT = "00"
+                 DISPLAY "Unable To Open Reconcile.rpt, Status "
+                    ReconcileReportStatus
+              ELSE
+                 PERFORM CheckSourceRecords
+                 PERFORM CheckMasterRecords
+                 PERFORM WriteReportFooter
+                 CLOSE ReconcileReport
+                 DISPLAY "Not Loaded To customer.txt : " NotLoadedCount
+                 DISPLAY "Name Mismatches : " NameMismatchCount
+                 DISPLAY "Not Found In Customer.dat : "
+                    NotInSourceCount
+              END-IF
+           END-IF
+           IF SourceFileStatus = "00"
+              CLOSE SourceFile
+           END-IF
+           IF CustomerFileStatus = "00"
+              CLOSE CustomerFile
+           END-IF.
+           STOP RUN.
+
+       LoadSourceTable.
+           PERFORM UNTIL SourceEOF = 'Y'
+              READ SourceFile
+                 AT END MOVE 'Y' TO SourceEOF
+                 NOT AT END
+                    ADD 1 TO SourceCount
+                    MOVE SIDNum TO STIDNum(SourceCount)
+                    MOVE SFirstName TO STFirstName(SourceCount)
+                    MOVE SLastName TO STLastName(SourceCount)
+              END-READ
+           END-PERFORM.
+
+       LoadMasterTable.
+           PERFORM UNTIL MasterEOF = 'Y'
+              READ CustomerFile NEXT RECORD
+                 AT END MOVE 'Y' TO MasterEOF
+                 NOT AT END
+                    ADD 1 TO MasterCount
+                    MOVE IDNum TO MTIDNum(MasterCount)
+                    MOVE FirstName TO MTFirstName(MasterCount)
+                    MOVE LastName TO MTLastName(MasterCount)
+                    MOVE 'N' TO MTFound(MasterCount)
+              END-READ
+           END-PERFORM.
+
+       CheckSourceRecords.
+           PERFORM VARYING SI FROM 1 BY 1 UNTIL SI > SourceCount
+              MOVE 'N' TO MatchFound
+              SEARCH ALL MasterEntry
+                 AT END CONTINUE
+                 WHEN MTIDNum(MI) = STIDNum(SI)
+                    MOVE 'Y' TO MatchFound
+                    MOVE 'Y' TO MTFound(MI)
+                    IF MTFirstName(MI) NOT = STFirstName(SI) OR
+                       MTLastName(MI) NOT = STLastName(SI)
+                       MOVE "NAME MISMATCH             "
+                          TO ReportLine(1:27)
+                       MOVE STIDNum(SI) TO DLIDNum
+                       MOVE STFirstName(SI) TO DLFirstName
+                       MOVE STLastName(SI) TO DLLastName
+                       MOVE DetailLine TO ReportLine(28:37)
+                       WRITE ReportLine
+                       ADD 1 TO NameMismatchCount
+                    END-IF
+              END-SEARCH
+              IF MatchFound = 'N'
+                 MOVE "NOT LOADED TO customer.txt "
+                    TO ReportLine(1:27)
+                 MOVE STIDNum(SI) TO DLIDNum
+                 MOVE STFirstName(SI) TO DLFirstName
+                 MOVE STLastName(SI) TO DLLastName
+                 MOVE DetailLine TO ReportLine(28:37)
+                 WRITE ReportLine
+                 ADD 1 TO NotLoadedCount
+              END-IF
+           END-PERFORM.
+
+       CheckMasterRecords.
+           PERFORM VARYING MI FROM 1 BY 1 UNTIL MI > MasterCount
+              IF MTFound(MI) = 'N'
+                 MOVE "NOT FOUND IN Customer.dat  "
+                    TO ReportLine(1:27)
+                 MOVE MTIDNum(MI) TO DLIDNum
+                 MOVE MTFirstName(MI) TO DLFirstName
+                 MOVE MTLastName(MI) TO DLLastName
+                 MOVE DetailLine TO ReportLine(28:37)
+                 WRITE ReportLine
+                 ADD 1 TO NotInSourceCount
+              END-IF
+           END-PERFORM.
+
+       WriteReportFooter.
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine
+           MOVE "END OF RECONCILIATION REPORT" TO ReportLine
+           WRITE ReportLine.
