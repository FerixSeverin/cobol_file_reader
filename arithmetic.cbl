@@ -17,16 +17,69 @@
        01 NoZero PIC ZZZZZZZ9.99.
        01 NoZPlusC PIC ZZ,ZZZ,ZZ9.99.
        01 Dollar PIC $$,$$$,$$9.99.
+       01 Balance PIC S9(8)V99 VALUE -1123.55.
+       01 BalanceDisplay PIC $$,$$$,$$9.99-.
+       01 BalanceDisplayCR PIC $$,$$$,$$9.99CR.
        01 BDay PIC 9(8) VALUE 12211974.
+       01 BDayParts REDEFINES BDay.
+           02 BMonth PIC 99.
+           02 BDayOfMonth PIC 99.
+           02 BYear PIC 9(4).
        01 ADate PIC 99/99/9999.
+       01 DateValid PIC X VALUE 'Y'.
+       01 IsLeapYear PIC X VALUE 'N'.
+       01 MaxDay PIC 99.
 
        PROCEDURE DIVISION.
            MOVE StartNum TO NoZero
            DISPLAY NoZero
-           MOVE StartNum TO NoZPlusC 
-           DISPLAY NoZPlusC 
-           MOVE StartNum TO Dollar 
-           DISPLAY Dollar 
-           MOVE BDay  TO ADate 
-           DISPLAY ADate 
-           STOP RUN.
\ No newline at end of file
+           MOVE StartNum TO NoZPlusC
+           DISPLAY NoZPlusC
+           MOVE StartNum TO Dollar
+           DISPLAY Dollar
+           MOVE Balance TO BalanceDisplay
+           DISPLAY BalanceDisplay
+           MOVE Balance TO BalanceDisplayCR
+           DISPLAY BalanceDisplayCR
+           PERFORM ValidateBDay
+           IF DateValid = 'Y'
+              MOVE BDay TO ADate
+              DISPLAY ADate
+           ELSE
+              DISPLAY "Invalid Birth Date"
+           END-IF
+           STOP RUN.
+
+       ValidateBDay.
+           MOVE 'Y' TO DateValid
+           IF BMonth < 1 OR BMonth > 12
+              MOVE 'N' TO DateValid
+           ELSE
+              PERFORM CheckLeapYear
+              EVALUATE BMonth
+                 WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                    MOVE 31 TO MaxDay
+                 WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    MOVE 30 TO MaxDay
+                 WHEN 2
+                    IF IsLeapYear = 'Y'
+                       MOVE 29 TO MaxDay
+                    ELSE
+                       MOVE 28 TO MaxDay
+                    END-IF
+              END-EVALUATE
+              IF BDayOfMonth < 1 OR BDayOfMonth > MaxDay
+                 MOVE 'N' TO DateValid
+              END-IF
+           END-IF.
+
+       CheckLeapYear.
+           MOVE 'N' TO IsLeapYear
+           IF FUNCTION MOD(BYear, 400) = 0
+              MOVE 'Y' TO IsLeapYear
+           ELSE
+              IF FUNCTION MOD(BYear, 4) = 0 AND
+                 FUNCTION MOD(BYear, 100) NOT = 0
+                 MOVE 'Y' TO IsLeapYear
+              END-IF
+           END-IF.
