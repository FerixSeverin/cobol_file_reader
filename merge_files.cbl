@@ -13,36 +13,157 @@
        FILE-CONTROL.
            SELECT WorkFile ASSIGN TO 'work.tmp'.
            SELECT File1 ASSIGN TO 'student.dat'
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS File1Status.
            SELECT File2 ASSIGN TO 'student3.dat'
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS File2Status.
            SELECT NewFile ASSIGN TO 'student4.dat'
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS NewFileStatus.
        DATA DIVISION.
        FILE SECTION. 
        FD File1.
        01 StudData.
-           02 IDNum PIC 9.
+           02 IDNum PIC 9(5).
            02 StudName PIC X(10).
        FD File2.
        01 StudData2.
-           02 IDNum2 PIC 9.
+           02 IDNum2 PIC 9(5).
            02 StudName2 PIC X(10).
        SD WorkFile.
        01 WStudData.
-           02 WIDNum PIC 9.
+           02 WIDNum PIC 9(5).
            02 WStudName PIC X(10).
        FD NewFile.
        01 NStudData.
-           02 NIDNum PIC 9.
+           02 NIDNum PIC 9(5).
            02 NStudName PIC X(10).
 
        WORKING-STORAGE SECTION.
-       
-       
+       01 MergeEOF PIC X VALUE 'N'.
+       01 PrevIDSet PIC X VALUE 'N'.
+       01 PrevIDNum PIC 9(5) VALUE ZERO.
+       01 DupCount PIC 9(5) VALUE ZERO.
+       01 RecsRead1 PIC 9(7) VALUE ZERO.
+       01 RecsRead2 PIC 9(7) VALUE ZERO.
+       01 RecsWritten PIC 9(7) VALUE ZERO.
+       01 MatchCount PIC 9(7) VALUE ZERO.
+       01 Only1Count PIC 9(7) VALUE ZERO.
+       01 Only2Count PIC 9(7) VALUE ZERO.
+       01 File1EOF PIC X VALUE 'N'.
+       01 File2EOF PIC X VALUE 'N'.
+       01 File1Status PIC XX VALUE "00".
+       01 File2Status PIC XX VALUE "00".
+       01 NewFileStatus PIC XX VALUE "00".
+       01 File1OK PIC X VALUE 'N'.
+       01 File2OK PIC X VALUE 'N'.
+
        PROCEDURE DIVISION.
-           MERGE WorkFile ON ASCENDING KEY NIDNum 
+           MOVE 0 TO RETURN-CODE.
+           MERGE WorkFile ON ASCENDING KEY NIDNum
               USING File1, File2
-              GIVING NewFile.
-           
-           STOP RUN.
+              OUTPUT PROCEDURE IS WriteMerged.
+
+           PERFORM MatchReport
+
+           DISPLAY " "
+           DISPLAY "Records Read From student.dat : " RecsRead1
+           DISPLAY "Records Read From student3.dat : " RecsRead2
+           DISPLAY "Records Written To student4.dat : " RecsWritten
+           IF DupCount > 0
+              DISPLAY "Duplicate Student IDs Found : " DupCount
+           END-IF
+
+           DISPLAY "Matched IDs (Both Files) : " MatchCount
+           DISPLAY "Only In student.dat : " Only1Count
+           DISPLAY "Only In student3.dat : " Only2Count
+           GOBACK.
+
+       WriteMerged.
+           OPEN OUTPUT NewFile.
+           IF NewFileStatus NOT = "00"
+              DISPLAY "Unable To Open student4.dat, Status "
+                 NewFileStatus
+              MOVE 1 TO RETURN-CODE
+           ELSE
+              PERFORM UNTIL MergeEOF = 'Y'
+                 RETURN WorkFile INTO NStudData
+                    AT END MOVE 'Y' TO MergeEOF
+                 END-RETURN
+                 IF MergeEOF = 'N'
+                    IF PrevIDSet = 'Y' AND NIDNum = PrevIDNum
+                       ADD 1 TO DupCount
+                       DISPLAY "Duplicate Student ID Skipped : " NIDNum
+                    ELSE
+                       WRITE NStudData
+                       IF NewFileStatus NOT = "00"
+                          DISPLAY "Unable To Write student4.dat, "
+                             "Status " NewFileStatus
+                          MOVE 1 TO RETURN-CODE
+                       ELSE
+                          ADD 1 TO RecsWritten
+                       END-IF
+                    END-IF
+                    MOVE NIDNum TO PrevIDNum
+                    MOVE 'Y' TO PrevIDSet
+                 END-IF
+              END-PERFORM
+              CLOSE NewFile
+           END-IF.
+
+       MatchReport.
+           OPEN INPUT File1, File2.
+           MOVE 'N' TO File1OK
+           MOVE 'N' TO File2OK
+           IF File1Status = "00" MOVE 'Y' TO File1OK END-IF
+           IF File2Status = "00" MOVE 'Y' TO File2OK END-IF
+           IF File1OK = 'N' OR File2OK = 'N'
+              DISPLAY "Unable To Open Student Files For Match Report"
+              MOVE 'Y' TO File1EOF
+              MOVE 'Y' TO File2EOF
+              MOVE 1 TO RETURN-CODE
+           END-IF
+           DISPLAY " "
+           DISPLAY "MATCH / UNMATCHED REPORT"
+           IF File1EOF = 'N'
+              READ File1 AT END MOVE 'Y' TO File1EOF END-READ
+              IF File1EOF = 'N' ADD 1 TO RecsRead1 END-IF
+           END-IF
+           IF File2EOF = 'N'
+              READ File2 AT END MOVE 'Y' TO File2EOF END-READ
+              IF File2EOF = 'N' ADD 1 TO RecsRead2 END-IF
+           END-IF
+           PERFORM UNTIL File1EOF = 'Y' AND File2EOF = 'Y'
+              EVALUATE TRUE
+                 WHEN File1EOF = 'Y'
+                    DISPLAY "Only In student3.dat : " IDNum2
+                    ADD 1 TO Only2Count
+                    READ File2 AT END MOVE 'Y' TO File2EOF END-READ
+                    IF File2EOF = 'N' ADD 1 TO RecsRead2 END-IF
+                 WHEN File2EOF = 'Y'
+                    DISPLAY "Only In student.dat : " IDNum
+                    ADD 1 TO Only1Count
+                    READ File1 AT END MOVE 'Y' TO File1EOF END-READ
+                    IF File1EOF = 'N' ADD 1 TO RecsRead1 END-IF
+                 WHEN IDNum = IDNum2
+                    DISPLAY "Matched : " IDNum
+                    ADD 1 TO MatchCount
+                    READ File1 AT END MOVE 'Y' TO File1EOF END-READ
+                    IF File1EOF = 'N' ADD 1 TO RecsRead1 END-IF
+                    READ File2 AT END MOVE 'Y' TO File2EOF END-READ
+                    IF File2EOF = 'N' ADD 1 TO RecsRead2 END-IF
+                 WHEN IDNum < IDNum2
+                    DISPLAY "Only In student.dat : " IDNum
+                    ADD 1 TO Only1Count
+                    READ File1 AT END MOVE 'Y' TO File1EOF END-READ
+                    IF File1EOF = 'N' ADD 1 TO RecsRead1 END-IF
+                 WHEN OTHER
+                    DISPLAY "Only In student3.dat : " IDNum2
+                    ADD 1 TO Only2Count
+                    READ File2 AT END MOVE 'Y' TO File2EOF END-READ
+                    IF File2EOF = 'N' ADD 1 TO RecsRead2 END-IF
+              END-EVALUATE
+           END-PERFORM.
+           IF File1OK = 'Y' CLOSE File1 END-IF
+           IF File2OK = 'Y' CLOSE File2 END-IF.
