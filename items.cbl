@@ -3,13 +3,12 @@
 
 
 
-
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ITEMS.
        AUTHOR. Erik Fahlen.
        DATE-WRITTEN. 2021-08-26
 
-       DATA DIVISION. 
+       DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 SampleData PIC X(10) VALUE "Stuff".
@@ -26,32 +25,88 @@
               03 MOB PIC 99.
               03 DOB PIC 99.
               03 YOB PIC 9(4).
+       01 DOBValid PIC X VALUE 'Y'.
+       01 IsLeapYear PIC X VALUE 'N'.
+       01 MaxDay PIC 99.
+       01 TodayDate PIC 9(8).
+       01 TodayDateParts REDEFINES TodayDate.
+           02 TYear PIC 9(4).
+           02 TMonth PIC 99.
+           02 TDay PIC 99.
+       01 Age PIC 999.
 
        *> This is a comment
-       
+
        PROCEDURE DIVISION.
            MOVE 'More Stuff' TO SampleData
            MOVE '123' TO SampleData
            MOVE 123 TO SampleData
-           DISPLAY SampleData 
-           DISPLAY PayCheck 
+           DISPLAY SampleData
+           DISPLAY PayCheck
            MOVE '123Bob Smith           12211974' TO Customer
+           PERFORM ValidateDOB
            DISPLAY CustName
            DISPLAY MOB '/' DOB '/' YOB
+           IF DOBValid = 'Y'
+              PERFORM CalcAge
+              DISPLAY "Age : " Age
+           END-IF
            MOVE ZERO TO SampleData
-           DISPLAY SampleData 
-           MOVE SPACE TO SampleData 
-           DISPLAY SampleData 
+           DISPLAY SampleData
+           MOVE SPACE TO SampleData
+           DISPLAY SampleData
            MOVE HIGH-VALUE TO SampleData
-           DISPLAY SampleData 
+           DISPLAY SampleData
            MOVE LOW-VALUE  TO SampleData
-           DISPLAY SampleData 
+           DISPLAY SampleData
            MOVE QUOTE TO SampleData
-           DISPLAY SampleData 
+           DISPLAY SampleData
            MOVE ALL "2" TO SampleData
-           DISPLAY SampleData 
+           DISPLAY SampleData
 
 
 
            STOP RUN.
-           
\ No newline at end of file
+
+       ValidateDOB.
+           MOVE 'Y' TO DOBValid
+           IF MOB < 1 OR MOB > 12
+              DISPLAY "Invalid Month Of Birth"
+              MOVE 'N' TO DOBValid
+           ELSE
+              PERFORM CheckLeapYear
+              EVALUATE MOB
+                 WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                    MOVE 31 TO MaxDay
+                 WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    MOVE 30 TO MaxDay
+                 WHEN 2
+                    IF IsLeapYear = 'Y'
+                       MOVE 29 TO MaxDay
+                    ELSE
+                       MOVE 28 TO MaxDay
+                    END-IF
+              END-EVALUATE
+              IF DOB < 1 OR DOB > MaxDay
+                 DISPLAY "Invalid Day Of Birth"
+                 MOVE 'N' TO DOBValid
+              END-IF
+           END-IF.
+
+       CheckLeapYear.
+           MOVE 'N' TO IsLeapYear
+           IF FUNCTION MOD(YOB, 400) = 0
+              MOVE 'Y' TO IsLeapYear
+           ELSE
+              IF FUNCTION MOD(YOB, 4) = 0 AND
+                 FUNCTION MOD(YOB, 100) NOT = 0
+                 MOVE 'Y' TO IsLeapYear
+              END-IF
+           END-IF.
+
+       CalcAge.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TodayDate
+           COMPUTE Age = TYear - YOB
+           IF TMonth < MOB OR (TMonth = MOB AND TDay < DOB)
+              SUBTRACT 1 FROM Age
+           END-IF.
