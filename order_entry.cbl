@@ -0,0 +1,179 @@
+
+
+
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDER_ENTRY.
+       AUTHOR. Erik Fahlen.
+       DATE-WRITTEN. 2021-08-26
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderFile ASSIGN TO "order.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OrderFileStatus.
+           SELECT OrderTransFile ASSIGN TO "OrderTrans.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OrderTransStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OrderFile.
+       01 OrderFileRecord.
+           02 OFProdName PIC X(10).
+           02 OFProdSize PIC A OCCURS 3 TIMES.
+
+       FD OrderTransFile.
+       01 OrderTransRecord.
+           02 OTTimestamp PIC X(21).
+           02 OTCustID PIC 9(5).
+           02 OTProdName PIC X(10).
+           02 OTSize PIC A.
+           02 OTQty PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 ProductCount PIC 9(3) VALUE ZERO.
+       01 OrderTable.
+           02 Product OCCURS 0 TO 50 TIMES
+                 DEPENDING ON ProductCount
+                 ASCENDING KEY IS ProdName
+                 INDEXED BY I, K.
+              03 ProdName PIC X(10).
+              03 ProdSize OCCURS 3 TIMES INDEXED BY J.
+                 04 SizeType PIC A.
+
+       01 OrderFileEOF PIC X VALUE 'N'.
+       01 OrderFileStatus PIC XX VALUE "00".
+       01 SwapProduct.
+           02 SwapName PIC X(10).
+           02 SwapSize PIC A OCCURS 3 TIMES.
+
+       01 Choice PIC 9.
+       01 StayOpen PIC X VALUE 'Y'.
+       01 OrderTransStatus PIC XX VALUE "00".
+       01 EntryCustID PIC 9(5).
+       01 EntryProdName PIC X(10).
+       01 EntrySize PIC A.
+       01 EntryQty PIC 9(5).
+       01 ProductFound PIC X.
+       01 ListEOF PIC X.
+
+       PROCEDURE DIVISION.
+       StartPara.
+           PERFORM LoadOrderTable.
+           PERFORM SortOrderTable.
+           PERFORM UNTIL StayOpen = 'N'
+              DISPLAY " "
+              DISPLAY "ORDER ENTRY"
+              DISPLAY "1 : Enter Order"
+              DISPLAY "2 : List Orders"
+              DISPLAY "0 : Quit"
+              DISPLAY ": " WITH NO ADVANCING
+              ACCEPT Choice
+              EVALUATE Choice
+                 WHEN 1 PERFORM EnterOrder
+                 WHEN 2 PERFORM ListOrders
+                 WHEN OTHER MOVE 'N' TO StayOpen
+              END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
+       LoadOrderTable.
+           MOVE ZERO TO ProductCount.
+           OPEN INPUT OrderFile.
+           IF OrderFileStatus NOT = "00"
+              DISPLAY "Unable To Open order.dat, Status "
+                 OrderFileStatus
+              MOVE 'Y' TO OrderFileEOF
+           ELSE
+              PERFORM UNTIL OrderFileEOF = 'Y' OR ProductCount >= 50
+                 READ OrderFile
+                    AT END MOVE 'Y' TO OrderFileEOF
+                    NOT AT END
+                       ADD 1 TO ProductCount
+                       SET I TO ProductCount
+                       MOVE OFProdName TO ProdName(I)
+                       SET J TO 1
+                       MOVE OFProdSize(1) TO ProdSize(I, J)
+                       SET J UP BY 1
+                       MOVE OFProdSize(2) TO ProdSize(I, J)
+                       SET J UP BY 1
+                       MOVE OFProdSize(3) TO ProdSize(I, J)
+                 END-READ
+              END-PERFORM
+              CLOSE OrderFile
+           END-IF.
+
+       SortOrderTable.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ProductCount - 1
+              PERFORM VARYING K FROM 1 BY 1 UNTIL K > ProductCount - I
+                 IF ProdName(K) > ProdName(K + 1)
+                    MOVE Product(K) TO SwapProduct
+                    MOVE Product(K + 1) TO Product(K)
+                    MOVE SwapProduct TO Product(K + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       EnterOrder.
+           MOVE 'N' TO ProductFound.
+           DISPLAY " "
+           DISPLAY "Enter Customer ID : " WITH NO ADVANCING.
+           ACCEPT EntryCustID.
+           DISPLAY "Enter Product Name : " WITH NO ADVANCING.
+           ACCEPT EntryProdName.
+           SET I TO 1.
+           SEARCH ALL Product
+              AT END DISPLAY "Product Not Found"
+              WHEN ProdName(I) = EntryProdName
+                 MOVE 'Y' TO ProductFound
+           END-SEARCH
+           IF ProductFound = 'Y'
+              DISPLAY "Enter Size (S/M/L) : " WITH NO ADVANCING
+              ACCEPT EntrySize
+              DISPLAY "Enter Quantity : " WITH NO ADVANCING
+              ACCEPT EntryQty
+              PERFORM WriteOrderTrans
+           END-IF.
+
+       WriteOrderTrans.
+           OPEN EXTEND OrderTransFile.
+           IF OrderTransStatus NOT = "00"
+              DISPLAY "Unable To Open OrderTrans.dat, Status "
+                 OrderTransStatus
+           ELSE
+              MOVE FUNCTION CURRENT-DATE TO OTTimestamp
+              MOVE EntryCustID TO OTCustID
+              MOVE EntryProdName TO OTProdName
+              MOVE EntrySize TO OTSize
+              MOVE EntryQty TO OTQty
+              WRITE OrderTransRecord
+              IF OrderTransStatus NOT = "00"
+                 DISPLAY "Unable To Write OrderTrans.dat, Status "
+                    OrderTransStatus
+              END-IF
+              CLOSE OrderTransFile
+           END-IF.
+
+       ListOrders.
+           MOVE 'N' TO ListEOF.
+           DISPLAY " "
+           OPEN INPUT OrderTransFile
+           IF OrderTransStatus NOT = "00"
+              DISPLAY "No Orders On File"
+              MOVE 'Y' TO ListEOF
+           END-IF
+           PERFORM UNTIL ListEOF = 'Y'
+              READ OrderTransFile
+                 AT END MOVE 'Y' TO ListEOF
+                 NOT AT END
+                    DISPLAY "Cust : " OTCustID
+                       " Product : " OTProdName
+                       " Size : " OTSize
+                       " Qty : " OTQty
+              END-READ
+           END-PERFORM.
+           IF OrderTransStatus = "00"
+              CLOSE OrderTransFile
+           END-IF.
