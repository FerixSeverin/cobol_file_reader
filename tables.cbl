@@ -8,8 +8,19 @@
        PROGRAM-ID. TABLES.
        AUTHOR. Erik Fahlen.
        DATE-WRITTEN. 2021-08-26
-       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderFile ASSIGN TO "order.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OrderFileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD OrderFile.
+       01 OrderFileRecord.
+           02 OFProdName PIC X(10).
+           02 OFProdSize PIC A OCCURS 3 TIMES.
 
        WORKING-STORAGE SECTION.
        01 Table1.
@@ -19,13 +30,23 @@
            02 CustName OCCURS 5 TIMES.
               03 FName PIC X(15).
               03 LName PIC X(15).
-       
+
+       01 ProductCount PIC 9(3) VALUE ZERO.
        01 OrderTable.
-           02 Product OCCURS 2 TIMES INDEXED BY I.
+           02 Product OCCURS 0 TO 50 TIMES
+                 DEPENDING ON ProductCount
+                 ASCENDING KEY IS ProdName
+                 INDEXED BY I, K.
               03 ProdName PIC X(10).
               03 ProdSize OCCURS 3 TIMES INDEXED BY J.
                  04 SizeType PIC A.
 
+       01 OrderFileEOF PIC X VALUE 'N'.
+       01 OrderFileStatus PIC XX VALUE "00".
+       01 SwapProduct.
+           02 SwapName PIC X(10).
+           02 SwapSize PIC A OCCURS 3 TIMES.
+
        PROCEDURE DIVISION.
            *> MOVE 'Joy' TO Friend(1).
            *> MOVE 'Willow' TO Friend(2).
@@ -40,16 +61,49 @@
            *> DISPLAY CustName(1).
            *> DISPLAY CustTable.
 
-           SET I J TO 1.
-           MOVE 'Blue Shirt' TO Product(I).
-           MOVE 'S' TO ProdSize(I, J).
-           SET J UP BY 1.
-           MOVE 'M' TO ProdSize(I, J).
-           SET J DOWN BY 1.
-           MOVE 'Blue ShirtSMLRed Shirt SML' TO OrderTable.
-           PERFORM GetProduct VARYING I FROM 1 BY 1 UNTIL I > 2.
+           PERFORM LoadOrderTable.
+           PERFORM SortOrderTable.
+           PERFORM GetProduct
+              VARYING I FROM 1 BY 1 UNTIL I > ProductCount.
            GO TO LookUp.
 
+       LoadOrderTable.
+           MOVE ZERO TO ProductCount.
+           OPEN INPUT OrderFile.
+           IF OrderFileStatus NOT = "00"
+              DISPLAY "Unable To Open order.dat, Status "
+                 OrderFileStatus
+              MOVE 'Y' TO OrderFileEOF
+           ELSE
+              PERFORM UNTIL OrderFileEOF = 'Y' OR ProductCount >= 50
+                 READ OrderFile
+                    AT END MOVE 'Y' TO OrderFileEOF
+                    NOT AT END
+                       ADD 1 TO ProductCount
+                       SET I TO ProductCount
+                       MOVE OFProdName TO ProdName(I)
+                       SET J TO 1
+                       MOVE OFProdSize(1) TO ProdSize(I, J)
+                       SET J UP BY 1
+                       MOVE OFProdSize(2) TO ProdSize(I, J)
+                       SET J UP BY 1
+                       MOVE OFProdSize(3) TO ProdSize(I, J)
+                 END-READ
+              END-PERFORM
+              CLOSE OrderFile
+           END-IF.
+
+       SortOrderTable.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ProductCount - 1
+              PERFORM VARYING K FROM 1 BY 1 UNTIL K > ProductCount - I
+                 IF ProdName(K) > ProdName(K + 1)
+                    MOVE Product(K) TO SwapProduct
+                    MOVE Product(K + 1) TO Product(K)
+                    MOVE SwapProduct TO Product(K + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
        GetProduct.
            DISPLAY PRODUCT(I).
            PERFORM GetSizes VARYING J FROM 1 BY 1 UNTIL J > 3.
@@ -58,11 +112,10 @@
            DISPLAY ProdSize(I, J).
 
        LookUp.
-           SET I TO 1.
-           SEARCH Product
+           SEARCH ALL Product
               AT END DISPLAY 'Product Not Found'
               WHEN ProdName(I) = 'Red Shirt'
                  DISPLAY 'Red Shirt Found'
               END-SEARCH
-           
+
            STOP RUN.
