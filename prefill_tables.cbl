@@ -3,24 +3,36 @@
 
 
 
-
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PREFILL_TABLES.
        AUTHOR. Erik Fahlen.
        DATE-WRITTEN. 2021-08-26
-       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ProductFile ASSIGN TO "product.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ProductFileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ProductFile.
+       01 ProductRecord.
+           02 PFProdName PIC X(5).
+           02 PFProdSizes PIC A OCCURS 3 TIMES.
+           02 PFProdPrice PIC 9(3)V99.
+           02 PFProdQtyOnHand PIC 9(5).
 
        WORKING-STORAGE SECTION.
+       01 ProdCount PIC 9(3) VALUE ZERO.
        01 ProdTable.
-           02 ProdData.
-              03 FILLER PIC X(8) VALUE "Red SML".
-              03 FILLER PIC X(8) VALUE "Blue SML".
-              03 FILLER PIC X(8) VALUE "GreenSML".
-           02 FILLER REDEFINES ProdData.
-              03 Shirt OCCURS 3 TIMES.
-                 04 ProdName PIC X(5).
-                 04 ProdSizes PIC A OCCURS 3 TIMES.
+           02 Shirt OCCURS 0 TO 50 TIMES DEPENDING ON ProdCount.
+              03 ProdName PIC X(5).
+              03 ProdSizes PIC A OCCURS 3 TIMES.
+              03 ProdPrice PIC 9(3)V99.
+              03 ProdQtyOnHand PIC 9(5).
+       01 ProductFileEOF PIC X VALUE 'N'.
+       01 ProductFileStatus PIC XX VALUE "00".
        01 ChangeMe.
            02 TextNum PIC X(6).
            02 FloatNum REDEFINES TextNum PIC 9(4)V99.
@@ -30,16 +42,42 @@
            02 FNum PIC 99 VALUE ZERO.
        01 FlNum REDEFINES SplitNum PIC 9999V99.
        01 DollarNum PIC $$,$$9.99.
-       
+
        PROCEDURE DIVISION.
-           DISPLAY Shirt(1).
+           PERFORM LoadProdTable.
+           IF ProdCount > 0
+              DISPLAY Shirt(1)
+           END-IF.
            MOVE '123456' TO TextNum.
            DISPLAY FloatNum.
-           DISPLAY "Enter a Float : " WITH NO ADVANCING 
-           ACCEPT StrNum 
-           UNSTRING StrNum 
-              DELIMITED BY "." OR ALL SPACES 
-              INTO WNum, FNum 
-           MOVE FlNum TO DollarNum 
+           DISPLAY "Enter a Float : " WITH NO ADVANCING
+           ACCEPT StrNum
+           UNSTRING StrNum
+              DELIMITED BY "." OR ALL SPACES
+              INTO WNum, FNum
+           MOVE FlNum TO DollarNum
            DISPLAY DollarNum.
            STOP RUN.
+
+       LoadProdTable.
+           OPEN INPUT ProductFile.
+           IF ProductFileStatus NOT = "00"
+              DISPLAY "Unable To Open product.dat, Status "
+                 ProductFileStatus
+              MOVE 'Y' TO ProductFileEOF
+           ELSE
+              PERFORM UNTIL ProductFileEOF = 'Y' OR ProdCount >= 50
+                 READ ProductFile
+                    AT END MOVE 'Y' TO ProductFileEOF
+                    NOT AT END
+                       ADD 1 TO ProdCount
+                       MOVE PFProdName TO ProdName(ProdCount)
+                       MOVE PFProdSizes(1) TO ProdSizes(ProdCount 1)
+                       MOVE PFProdSizes(2) TO ProdSizes(ProdCount 2)
+                       MOVE PFProdSizes(3) TO ProdSizes(ProdCount 3)
+                       MOVE PFProdPrice TO ProdPrice(ProdCount)
+                       MOVE PFProdQtyOnHand TO ProdQtyOnHand(ProdCount)
+                 END-READ
+              END-PERFORM
+              CLOSE ProductFile
+           END-IF.
